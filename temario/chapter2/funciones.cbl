@@ -12,21 +12,92 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. HP.
 OBJECT-COMPUTER. HP.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD NUMEROS-FILE.
+01 NUM-LINEA PIC 9(4).
+
 WORKING-STORAGE SECTION.
 77 WS-LONGITUD PIC 9(4).
 77 WS-CADENA PIC X(30) VALUE "EN UN MUNDO CELESTIAL".
-77 WS-NUMA PIC 9(4).
-77 SQRT PIC 9(4).
-77 WS-NUMB PIC 9(4).
+77 WS-NUMA PIC 9(4)V9(4) COMP-3.
+77 WS-EOF PIC A(1) VALUE 'N'.
 
+01 WS-NUMEROS-TABLA.
+   05 WS-NUMB OCCURS 100 TIMES PIC 9(4).
+01 WS-TOTAL PIC 9(3) VALUE 0.
+01 WS-SUB PIC 9(3).
+01 WS-MIN PIC 9(4).
+01 WS-MAX PIC 9(4).
+01 WS-SUMA PIC 9(6) VALUE 0.
+01 WS-MEDIA PIC 9(4)V99.
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "FUNCIONES".
+
+*> FUNCIONES ahora es una rutina de estadisticas: lee todos los
+*> numeros de NUMEROS.DAT (en vez de un unico WS-NUMB literal),
+*> y reporta MIN, MAX, MEDIA y la raiz cuadrada de cada uno. Se
+*> compila como subprograma para poder ser invocada por CALL
+*> desde otro programa (ver REPORTEFUNCIONES).
 PROCEDURE DIVISION.
- SET WS-NUMB TO 321
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
  COMPUTE WS-LONGITUD = FUNCTION LENGTH(WS-CADENA)
- COMPUTE SQRT = 16 ** .5
- COMPUTE WS-NUMA = FUNCTION SQRT(WS-NUMB)
- DISPLAY "CADENA:"WS-CADENA.
- DISPLAY "LONGITUD:"WS-LONGITUD.
- DISPLAY "NUMERO:"WS-NUMB.
- DISPLAY "RAIZ CUADRADA:"WS-NUMA.
-STOP RUN.
\ No newline at end of file
+ DISPLAY "CADENA:"WS-CADENA
+ DISPLAY "LONGITUD:"WS-LONGITUD
+
+ PERFORM LeerNumeros
+ IF WS-TOTAL > 0
+    MOVE 0 TO RETURN-CODE
+    PERFORM CalcularEstadisticas
+    PERFORM MostrarRaicesCuadradas
+    DISPLAY "MINIMO:" WS-MIN
+    DISPLAY "MAXIMO:" WS-MAX
+    DISPLAY "MEDIA:" WS-MEDIA
+ ELSE
+    DISPLAY "NUMEROS.DAT NO TIENE DATOS"
+    MOVE 8 TO RETURN-CODE
+ END-IF.
+ DISPLAY "JOB FUNCIONES COMPLETE, RC=" RETURN-CODE.
+ GOBACK.
+
+*> Carga todos los numeros de NUMEROS.DAT en la tabla WS-NUMB.
+LeerNumeros.
+ OPEN INPUT NUMEROS-FILE
+ PERFORM UNTIL WS-EOF = 'Y'
+    READ NUMEROS-FILE
+       AT END MOVE 'Y' TO WS-EOF
+       NOT AT END
+          IF WS-TOTAL < 100
+             ADD 1 TO WS-TOTAL
+             MOVE NUM-LINEA TO WS-NUMB(WS-TOTAL)
+          END-IF
+    END-READ
+ END-PERFORM
+ CLOSE NUMEROS-FILE.
+
+*> MIN, MAX y MEDIA sobre la tabla cargada.
+CalcularEstadisticas.
+ MOVE WS-NUMB(1) TO WS-MIN
+ MOVE WS-NUMB(1) TO WS-MAX
+ MOVE 0 TO WS-SUMA
+ PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-TOTAL
+    IF WS-NUMB(WS-SUB) < WS-MIN
+       MOVE WS-NUMB(WS-SUB) TO WS-MIN
+    END-IF
+    IF WS-NUMB(WS-SUB) > WS-MAX
+       MOVE WS-NUMB(WS-SUB) TO WS-MAX
+    END-IF
+    ADD WS-NUMB(WS-SUB) TO WS-SUMA
+ END-PERFORM
+ COMPUTE WS-MEDIA = WS-SUMA / WS-TOTAL.
+
+*> Raiz cuadrada de cada numero leido.
+MostrarRaicesCuadradas.
+ PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-TOTAL
+    COMPUTE WS-NUMA ROUNDED = FUNCTION SQRT(WS-NUMB(WS-SUB))
+    DISPLAY "NUMERO:" WS-NUMB(WS-SUB) " RAIZ CUADRADA:" WS-NUMA
+ END-PERFORM.

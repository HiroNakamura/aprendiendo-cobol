@@ -12,19 +12,73 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. HP.
 OBJECT-COMPUTER. HP.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT CHECKPOINT-FILE ASSIGN TO "CONTADOR.CHK"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-CHECKPOINT.
+
 DATA DIVISION.
+FILE SECTION.
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-LINEA PIC 9(2).
+
 WORKING-STORAGE SECTION.
 01 CONTADOR PIC 9(2).
+01 WS-CHECKPOINT PIC 9(2) VALUE 0.
+01 WS-EXISTE-CHECKPOINT PIC A(1) VALUE 'N'.
+01 WS-ESTADO-CHECKPOINT PIC X(2).
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "CONTADOR".
 
 
 PROCEDURE DIVISION.
- SET CONTADOR TO 0
- PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR >=5
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
+ MOVE 0 TO RETURN-CODE
+ PERFORM LeerCheckpoint
+ IF WS-EXISTE-CHECKPOINT = 'S'
+    DISPLAY "REANUDANDO DESDE EL CHECKPOINT: " WS-CHECKPOINT
+    COMPUTE CONTADOR = WS-CHECKPOINT + 1
+ ELSE
+    SET CONTADOR TO 1
+ END-IF
+ PERFORM VARYING CONTADOR FROM CONTADOR BY 1 UNTIL CONTADOR >=5
  IF CONTADOR < 4 THEN
    DISPLAY "HOLA NO. "CONTADOR
+   PERFORM GrabarCheckpoint
    EXIT PERFORM CYCLE
  ELSE
    DISPLAY "ADIOS NO. "CONTADOR
+   PERFORM GrabarCheckpoint
  END-IF
  END-PERFORM.
-STOP RUN.
\ No newline at end of file
+ PERFORM BorrarCheckpoint.
+ DISPLAY "JOB CONTADOR COMPLETE, RC=" RETURN-CODE.
+GOBACK.
+
+*> Lee el ultimo CONTADOR grabado en CONTADOR.CHK, si existe, para
+*> que un reinicio del job pueda retomar el conteo en vez de
+*> arrancar de nuevo desde 1.
+LeerCheckpoint.
+ MOVE 'N' TO WS-EXISTE-CHECKPOINT
+ OPEN INPUT CHECKPOINT-FILE
+ IF WS-ESTADO-CHECKPOINT = "00"
+   READ CHECKPOINT-FILE
+      AT END CONTINUE
+      NOT AT END
+         MOVE CHECKPOINT-LINEA TO WS-CHECKPOINT
+         MOVE 'S' TO WS-EXISTE-CHECKPOINT
+   END-READ
+   CLOSE CHECKPOINT-FILE
+ END-IF.
+
+*> Graba el CONTADOR actual como punto de reinicio.
+GrabarCheckpoint.
+ OPEN OUTPUT CHECKPOINT-FILE
+ MOVE CONTADOR TO CHECKPOINT-LINEA
+ WRITE CHECKPOINT-LINEA
+ CLOSE CHECKPOINT-FILE.
+
+*> El job termino completo: el checkpoint ya no es necesario.
+BorrarCheckpoint.
+ OPEN OUTPUT CHECKPOINT-FILE
+ CLOSE CHECKPOINT-FILE.

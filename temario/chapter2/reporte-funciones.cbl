@@ -0,0 +1,24 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORTEFUNCIONES.
+AUTHOR. FER-CARRARO.
+INSTALLATION. GITHUB.
+DATE-WRITTEN. 04/12/19.
+DATE-COMPILED 04/12/19.
+SECURITY. NO ES CONFIDENCIAL.
+
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. HP.
+OBJECT-COMPUTER. HP.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "REPORTEFUNCIONES".
+
+PROCEDURE DIVISION.
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
+ DISPLAY "*** REPORTE DE ESTADISTICAS ***"
+ CALL "FUNCIONES"
+ DISPLAY "JOB REPORTEFUNCIONES COMPLETE, RC=" RETURN-CODE.
+STOP RUN.

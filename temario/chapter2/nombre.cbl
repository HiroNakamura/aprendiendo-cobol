@@ -11,27 +11,59 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. HP.
 OBJECT-COMPUTER. HP.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT USUARIOS-ROLES ASSIGN TO "USUARIOS-ROLES.DAT"
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS ROL-NOMBRE
+   FILE STATUS IS WS-ESTADO-ROLES.
 
 DATA DIVISION.
+FILE SECTION.
+FD USUARIOS-ROLES.
+01 USUARIOS-ROLES-REGISTRO.
+   05 ROL-NOMBRE PIC A(15).
+   05 ROL-VALOR PIC A(10).
+
 WORKING-STORAGE SECTION.
 01 WS-NOMBRE PIC A(15) VALUE "FERNANDO".
+01 WS-ESTADO-ROLES PIC X(2).
+01 WS-ROL PIC A(10) VALUE "ADMIN".
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "NOMBRE".
 
 
 PROCEDURE DIVISION.
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL.
  PERFORM DECISION.
+ MOVE 0 TO RETURN-CODE.
+ DISPLAY "JOB NOMBRE COMPLETE, RC=" RETURN-CODE.
 STOP RUN.
 
+*> Determina el rol de WS-NOMBRE consultando el archivo indexado
+*> de usuarios/roles en vez de comparar contra un literal fijo,
+*> asi se pueden dar de alta o baja administradores sin tocar
+*> este programa cada vez que cambia el personal.
 DECISION.
  DISPLAY WS-NOMBRE
- IF WS-NOMBRE EQUAL "HERNANDO" THEN
-    DISPLAY "HOLA, USUARIO: "WS-NOMBRE
- ELSE
-    DISPLAY "HOLA, ADMIN: "WS-NOMBRE
- END-IF.
+ PERFORM BuscarRol
+ DISPLAY "HOLA, " WS-ROL ": " WS-NOMBRE.
 
  MOVE "HERNANDO" TO WS-NOMBRE
- IF WS-NOMBRE EQUAL "HERNANDO" THEN
-    DISPLAY "HOLA, USUARIO: "WS-NOMBRE
- ELSE
-    DISPLAY "HOLA, ADMIN: "WS-NOMBRE
+ PERFORM BuscarRol
+ DISPLAY "HOLA, " WS-ROL ": " WS-NOMBRE.
+
+*> Busca WS-NOMBRE en USUARIOS-ROLES.DAT. Si el archivo no
+*> existe o el nombre no esta dado de alta, se asume el rol por
+*> defecto ADMIN.
+BuscarRol.
+ MOVE "ADMIN" TO WS-ROL
+ OPEN INPUT USUARIOS-ROLES
+ IF WS-ESTADO-ROLES = "00"
+    MOVE WS-NOMBRE TO ROL-NOMBRE
+    READ USUARIOS-ROLES
+       INVALID KEY MOVE "ADMIN" TO WS-ROL
+       NOT INVALID KEY MOVE ROL-VALOR TO WS-ROL
+    END-READ
+    CLOSE USUARIOS-ROLES
  END-IF.

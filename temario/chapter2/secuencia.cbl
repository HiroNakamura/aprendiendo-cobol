@@ -6,21 +6,67 @@ DATE-WRITTEN. 30/11/19.
 DATE-COMPILED. 30/11/19.
 SECURITY. NO ES CONFIDENCIAL.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT SECUENCIA-CTL ASSIGN TO "SECUENCIA.CTL"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-CTL.
 
+DATA DIVISION.
+FILE SECTION.
+FD SECUENCIA-CTL.
+01 CTL-RUTINA PIC X(10).
 
-*> Esto es un ejemplo usando rutinas o p√°rrafos.
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-CTL PIC X(2).
+01 WS-EOF-CTL PIC A(1) VALUE 'N'.
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "USOPERFORM".
+
+*> Esto es un ejemplo usando rutinas o parrafos.
 
 PROCEDURE DIVISION.
 Inicio.
+    CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
     DISPLAY "Este es el principio del programa"
-    PERFORM Rutina2
+    PERFORM EjecutarSecuencia
     DISPLAY "Ahora voy a terminar el programa"
+    MOVE 0 TO RETURN-CODE
+    DISPLAY "JOB USOPERFORM COMPLETE, RC=" RETURN-CODE.
     STOP RUN.
+
+*> Lee SECUENCIA.CTL, que lista que rutinas correr y en que
+*> orden, para que un operador pueda saltarse Rutina3 o repetir
+*> Rutina1 sin tocar el programa. Si el archivo no existe se usa
+*> la secuencia original Rutina2 -> Rutina1 -> Rutina3.
+EjecutarSecuencia.
+    OPEN INPUT SECUENCIA-CTL
+    IF WS-ESTADO-CTL NOT = "00"
+       PERFORM Rutina2
+       PERFORM Rutina1
+       PERFORM Rutina3
+    ELSE
+       PERFORM UNTIL WS-EOF-CTL = 'Y'
+          READ SECUENCIA-CTL
+             AT END MOVE 'Y' TO WS-EOF-CTL
+             NOT AT END PERFORM EjecutarRutina
+          END-READ
+       END-PERFORM
+       CLOSE SECUENCIA-CTL
+    END-IF.
+
+*> Despacha la rutina nombrada en el registro de control leido.
+EjecutarRutina.
+    EVALUATE CTL-RUTINA
+       WHEN "RUTINA1" PERFORM Rutina1
+       WHEN "RUTINA2" PERFORM Rutina2
+       WHEN "RUTINA3" PERFORM Rutina3
+       WHEN OTHER DISPLAY "RUTINA DESCONOCIDA: " CTL-RUTINA
+    END-EVALUATE.
+
 Rutina1.
-    DISPLAY "Estoy en la rutina1"
-    PERFORM Rutina3.
+    DISPLAY "Estoy en la rutina1".
 Rutina2.
-    DISPLAY "Ahora estoy en la rutina2"
-    PERFORM Rutina1.
+    DISPLAY "Ahora estoy en la rutina2".
 Rutina3.
     DISPLAY "Ahora estoy en la rutina3".

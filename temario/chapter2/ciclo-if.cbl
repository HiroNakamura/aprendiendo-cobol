@@ -6,19 +6,110 @@ DATE-WRITTEN. 23/11/19.
 DATE-COMPILED 23/11/19.
 SECURITY. NO ES CONFIDENCIAL.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT REPORTE-FILE ASSIGN TO "REPORTE-MULTIPLOS.TXT"
+   ORGANIZATION IS LINE SEQUENTIAL.
+SELECT CONTAR-CTL ASSIGN TO "CONTAR.CTL"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-CONTAR-CTL.
+
 DATA DIVISION.
+FILE SECTION.
+FD REPORTE-FILE.
+01 REPORTE-LINEA PIC X(80).
+
+FD CONTAR-CTL.
+01 CTL-CONTAR.
+   05 CTL-DIVISOR PIC 9(3).
+   05 CTL-LIMITE PIC 9(3).
+
 WORKING-STORAGE SECTION.
-01 NUMERO PIC 9(2) VALUE 0.
-01 RESIDUO PIC 9(2) VALUE 0.
+01 NUMERO PIC 9(3) VALUE 0.
+01 RESIDUO PIC 9(3) VALUE 0.
+01 WS-LINEAS-EN-PAGINA PIC 9(2) VALUE 0.
+01 WS-PAGINA PIC 9(3) VALUE 1.
+01 WS-TOTAL-IMPRESOS PIC 9(3) VALUE 0.
+01 WS-LINEA-DETALLE PIC X(80).
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "CICLOIF".
+01 WS-ESTADO-CONTAR-CTL PIC X(2).
+01 WS-DIVISOR PIC 9(3) VALUE 3.
+01 WS-LIMITE PIC 9(3) VALUE 99.
 
 PROCEDURE DIVISION.
- DISPLAY "DIVISIBLES ENTRE 3:"
- PERFORM CONTAR 99 TIMES
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
+ PERFORM LeerParametros
+ OPEN OUTPUT REPORTE-FILE
+ PERFORM EscribirEncabezado
+ DISPLAY "DIVISIBLES ENTRE " WS-DIVISOR ":"
+ PERFORM CONTAR WS-LIMITE TIMES
+ PERFORM EscribirPie
+ CLOSE REPORTE-FILE
+ MOVE 0 TO RETURN-CODE
+ DISPLAY "JOB CICLOIF COMPLETE, RC=" RETURN-CODE.
 STOP RUN.
 
+*> Lee el divisor y el limite superior desde CONTAR.CTL, para que
+*> este mismo reporte de "multiplos de N" sirva para otras
+*> necesidades (por ejemplo ciclos de facturacion) sin copiar el
+*> programa. Si CONTAR.CTL no existe se usan los valores por
+*> defecto (multiplos de 3 hasta 99), igual que antes.
+LeerParametros.
+   OPEN INPUT CONTAR-CTL
+   IF WS-ESTADO-CONTAR-CTL = "00"
+      READ CONTAR-CTL
+         AT END CONTINUE
+         NOT AT END
+            IF CTL-DIVISOR > 0
+               MOVE CTL-DIVISOR TO WS-DIVISOR
+            END-IF
+            MOVE CTL-LIMITE TO WS-LIMITE
+      END-READ
+      CLOSE CONTAR-CTL
+   END-IF.
+
 CONTAR.
   ADD 1 TO NUMERO
-  COMPUTE RESIDUO = FUNCTION MOD(NUMERO,3)
+  COMPUTE RESIDUO = FUNCTION MOD(NUMERO,WS-DIVISOR)
   IF RESIDUO = 0 THEN
-    DISPLAY "HOLA NO."NUMERO.
-  END-IF
\ No newline at end of file
+    DISPLAY "HOLA NO."NUMERO
+    IF WS-LINEAS-EN-PAGINA >= 60
+       PERFORM EscribirEncabezado
+    END-IF
+    MOVE SPACES TO WS-LINEA-DETALLE
+    STRING "HOLA NO." NUMERO DELIMITED BY SIZE INTO WS-LINEA-DETALLE
+    MOVE WS-LINEA-DETALLE TO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+    ADD 1 TO WS-LINEAS-EN-PAGINA
+    ADD 1 TO WS-TOTAL-IMPRESOS
+  END-IF.
+
+*> Titulo y encabezado de columna al inicio del reporte y cada
+*> vez que se cumplen 60 lineas, para que el reporte se pueda
+*> imprimir/archivar paginado en vez de desplazarse por consola.
+EscribirEncabezado.
+   IF WS-PAGINA > 1
+      MOVE SPACES TO REPORTE-LINEA
+      WRITE REPORTE-LINEA
+   END-IF
+   MOVE SPACES TO REPORTE-LINEA
+   STRING "REPORTE DE MULTIPLOS DE " WS-DIVISOR
+      " - PAGINA " WS-PAGINA
+      DELIMITED BY SIZE INTO REPORTE-LINEA
+   WRITE REPORTE-LINEA
+   MOVE "NUMERO"  TO REPORTE-LINEA
+   WRITE REPORTE-LINEA
+   MOVE "------"  TO REPORTE-LINEA
+   WRITE REPORTE-LINEA
+   ADD 1 TO WS-PAGINA
+   MOVE 0 TO WS-LINEAS-EN-PAGINA.
+
+*> Total de multiplos encontrados, al cierre del reporte.
+EscribirPie.
+   MOVE SPACES TO REPORTE-LINEA
+   WRITE REPORTE-LINEA
+   MOVE SPACES TO REPORTE-LINEA
+   STRING "TOTAL DE MULTIPLOS IMPRESOS: " WS-TOTAL-IMPRESOS
+      DELIMITED BY SIZE INTO REPORTE-LINEA
+   WRITE REPORTE-LINEA.

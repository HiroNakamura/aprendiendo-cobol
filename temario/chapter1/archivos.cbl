@@ -13,31 +13,149 @@ OBJECT-COMPUTER. HP.
 
 
 INPUT-OUTPUT SECTION.
-FILE-CONTROL.    
-SELECT ARCHIVO ASSIGN TO "datos.dat" ORGANIZATION IS SEQUENTIAL ACCESS SEQUENTIAL FILE STATUS ESTADO.
+FILE-CONTROL.
+SELECT ARCHIVO ASSIGN DYNAMIC WS-DATOS-PATH ORGANIZATION IS SEQUENTIAL ACCESS SEQUENTIAL FILE STATUS ESTADO.
+SELECT LOG-AUDITORIA ASSIGN TO "auditoria.log" ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-LOG.
+SELECT ALERTA-FALTANTE ASSIGN TO "ARCHIVO-FALTANTE.FLAG" ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-ALERTA.
 
 DATA DIVISION.
+   FILE SECTION.
+   FD ARCHIVO.
+   01 ARCHIVO-REGISTRO PIC X(80).
+
+   FD LOG-AUDITORIA.
+   01 LOG-REGISTRO PIC X(80).
+
+   FD ALERTA-FALTANTE.
+   01 ALERTA-REGISTRO PIC X(80).
+
    WORKING-STORAGE SECTION.
    01 ESTADO  PIC X(2).
       88 ABIERTO VALUE '41'.
+      88 EST-OK VALUE '00'.
+      88 EST-NO-EXISTE VALUE '35'.
+      88 EST-PERMISO-DENEGADO VALUE '37'.
+      88 EST-ATRIBUTOS-INCOMPATIBLES VALUE '39'.
+      88 EST-YA-ABIERTO VALUE '41'.
+   01 WS-TIMESTAMP.
+      05 WS-TS-FECHA PIC 9(8).
+      05 WS-TS-HORA PIC 9(6).
+      05 FILLER PIC X(7).
+   01 WS-LOG-LINEA PIC X(80).
+   01 WS-REINTENTOS PIC 9(2) VALUE 0.
+   01 WS-MAX-REINTENTOS PIC 9(2) VALUE 3.
+   01 WS-SEGUNDOS-ESPERA PIC 9(2) VALUE 2.
+   01 WS-ESTADO-LOG PIC X(2).
+   01 WS-ESTADO-ALERTA PIC X(2).
+   01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "ARCHIVOS".
+   01 WS-DATOS-PATH PIC X(50) VALUE "datos.dat".
 
 
 PROCEDURE DIVISION.
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL.
+ MOVE 0 TO RETURN-CODE.
+ PERFORM InicializarConfiguracion.
  PERFORM ManejoDeArchivos.
-STOP RUN.
+ DISPLAY "JOB ARCHIVOS COMPLETE, RC=" RETURN-CODE.
+GOBACK.
 
+*> Toma la ruta de datos.dat de la variable de entorno
+*> DATOS_DAT_PATH para que un ambiente de prueba pueda apuntar a
+*> una copia sin tocar ni recompilar el SELECT; si la variable no
+*> esta definida se conserva "datos.dat" como venia siendo hasta
+*> ahora.
+InicializarConfiguracion.
+   ACCEPT WS-DATOS-PATH FROM ENVIRONMENT "DATOS_DAT_PATH"
+   IF WS-DATOS-PATH = SPACES
+      MOVE "datos.dat" TO WS-DATOS-PATH
+   END-IF.
+
+*> Reintenta el OPEN INPUT ARCHIVO unas pocas veces con una
+*> pequenia espera entre intentos antes de reportar el archivo
+*> como faltante, porque en la ventana nocturna a veces datos.dat
+*> todavia esta siendo escrito por un job upstream cuando corre
+*> este chequeo.
 ManejoDeArchivos.
   DISPLAY '*** MANEJO DE ARCHIVOS ***'.
+  MOVE 0 TO WS-REINTENTOS.
   OPEN INPUT ARCHIVO.
+  PERFORM UNTIL NOT EST-NO-EXISTE OR WS-REINTENTOS >= WS-MAX-REINTENTOS
+     ADD 1 TO WS-REINTENTOS
+     DISPLAY 'ARCHIVO NO DISPONIBLE, REINTENTO ' WS-REINTENTOS
+     CALL "C$SLEEP" USING WS-SEGUNDOS-ESPERA
+     OPEN INPUT ARCHIVO
+  END-PERFORM.
 
-  IF ESTADO = "35"
+  IF EST-NO-EXISTE
     DISPLAY 'NO EXISTE EL ARCHIVO'
+    PERFORM RegistrarEventoAuditoria
   ELSE
-    CLOSE ARCHIVO.
+    IF EST-OK
+      CLOSE ARCHIVO
+    END-IF
+  END-IF.
 
   IF ABIERTO
     DISPLAY 'ARCHIVO EXISTE'
   END-IF
-  IF ESTADO <> '00'
-    DISPLAY 'EL ARCHIVO NO EXISTE'
-  END-IF.
+
+  EVALUATE TRUE
+    WHEN EST-OK
+      CONTINUE
+    WHEN EST-NO-EXISTE
+      DISPLAY 'EL ARCHIVO NO EXISTE'
+      PERFORM GenerarAlertaFaltante
+      MOVE 8 TO RETURN-CODE
+    WHEN EST-PERMISO-DENEGADO
+      DISPLAY 'PERMISO DENEGADO AL ABRIR EL ARCHIVO'
+      PERFORM RegistrarEventoAuditoria
+      MOVE 8 TO RETURN-CODE
+    WHEN EST-ATRIBUTOS-INCOMPATIBLES
+      DISPLAY 'ATRIBUTOS DEL ARCHIVO NO COINCIDEN CON EL PROGRAMA'
+      PERFORM RegistrarEventoAuditoria
+      MOVE 8 TO RETURN-CODE
+    WHEN EST-YA-ABIERTO
+      DISPLAY 'EL ARCHIVO YA SE ENCUENTRA ABIERTO'
+      PERFORM RegistrarEventoAuditoria
+      MOVE 8 TO RETURN-CODE
+    WHEN OTHER
+      DISPLAY 'EL ARCHIVO NO EXISTE'
+      PERFORM RegistrarEventoAuditoria
+      MOVE 8 TO RETURN-CODE
+  END-EVALUATE.
+
+*> Agrega al archivo de auditoria auditoria.log una linea con
+*> fecha, hora y ESTADO cada vez que ManejoDeArchivos encuentra
+*> un ESTADO distinto de '00', para dejar rastro de lo ocurrido
+*> mas alla de lo que se ve por consola.
+RegistrarEventoAuditoria.
+   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+   STRING WS-TS-FECHA "-" WS-TS-HORA
+      " PROGRAMA=ARCHIVOS ESTADO=" ESTADO
+      DELIMITED BY SIZE INTO WS-LOG-LINEA
+   OPEN EXTEND LOG-AUDITORIA
+   IF WS-ESTADO-LOG NOT = "00"
+      OPEN OUTPUT LOG-AUDITORIA
+      CLOSE LOG-AUDITORIA
+      OPEN EXTEND LOG-AUDITORIA
+   END-IF
+   MOVE WS-LOG-LINEA TO LOG-REGISTRO
+   WRITE LOG-REGISTRO
+   CLOSE LOG-AUDITORIA.
+
+*> Deja caida una bandera ARCHIVO-FALTANTE.FLAG cuando datos.dat
+*> no existe, para que el monitoreo la detecte y avise a un
+*> operador en vez de que alguien recien note el problema al dia
+*> siguiente cuando el listado de contactos vuelve vacio.
+GenerarAlertaFaltante.
+   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+   MOVE SPACES TO WS-LOG-LINEA
+   STRING WS-TS-FECHA "-" WS-TS-HORA
+      " ARCHIVO-FALTANTE: DATOS.DAT NO EXISTE"
+      DELIMITED BY SIZE INTO WS-LOG-LINEA
+   OPEN OUTPUT ALERTA-FALTANTE
+   MOVE WS-LOG-LINEA TO ALERTA-REGISTRO
+   WRITE ALERTA-REGISTRO
+   CLOSE ALERTA-FALTANTE.

@@ -11,16 +11,50 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. HP.
 OBJECT-COMPUTER. HP.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT CONTROL-FILE ASSIGN TO "PERFORM.CTL"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-CONTROL.
 
 DATA DIVISION.
+FILE SECTION.
+FD CONTROL-FILE.
+01 CONTROL-LINEA.
+   05 CTL-VECES PIC 9(3).
+   05 CTL-MENSAJE PIC X(38).
+
 WORKING-STORAGE SECTION.
 01 SALUDO PIC X(38) VALUE "HOLA, AMIGOS COBOLEROS".
+01 WS-VECES PIC 9(3) VALUE 10.
+01 WS-ESTADO-CONTROL PIC X(2).
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "USO_DE_PERFORM".
 
 
 PROCEDURE DIVISION.
-  PERFORM VerMensaje 10 TIMES.
+  CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL
+  PERFORM LeerControl
+  PERFORM VerMensaje WS-VECES TIMES.
 
+  MOVE 0 TO RETURN-CODE
+  DISPLAY "JOB USO_DE_PERFORM COMPLETE, RC=" RETURN-CODE.
 STOP RUN.
 
+*> Lee la cantidad de repeticiones y el mensaje a difundir desde
+*> PERFORM.CTL en vez de tenerlos fijos en el programa, para que
+*> este mismo utilitario sirva para cualquier "difundir mensaje
+*> N veces" sin reescribirlo cada vez.
+LeerControl.
+ OPEN INPUT CONTROL-FILE
+ IF WS-ESTADO-CONTROL = "00"
+    READ CONTROL-FILE
+       AT END CONTINUE
+       NOT AT END
+          MOVE CTL-VECES TO WS-VECES
+          MOVE CTL-MENSAJE TO SALUDO
+    END-READ
+    CLOSE CONTROL-FILE
+ END-IF.
+
 VerMensaje.
  DISPLAY ""SALUDO.

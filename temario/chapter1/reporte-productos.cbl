@@ -0,0 +1,144 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORTEPRODUCTOS.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Lee PRODUCTOS.DAT, generado por estructura.cbl, y produce un
+*> reporte de control-break agrupando por Marca: cantidad y precio
+*> promedio por grupo, con un total general al final, al estilo
+*> clasico de un reporte de resumen de ventas.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-PRODUCTOS.
+SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+DATA DIVISION.
+FILE SECTION.
+FD PRODUCTOS-FILE.
+01 PRODUCTOS-REGISTRO.
+   05 PR-Marca PIC A(20).
+   05 PR-Precio PIC 9(4)V99.
+   05 PR-Moneda PIC X(3).
+
+SD SORT-WORK.
+01 SORT-RECORD.
+   05 SR-Marca PIC A(20).
+   05 SR-Precio PIC 9(4)V99.
+   05 SR-Moneda PIC X(3).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-PRODUCTOS PIC X(2).
+01 WS-EOF PIC A(1) VALUE 'N'.
+01 WS-PRIMERA-VEZ PIC A(1) VALUE 'S'.
+01 WS-MARCA-ANTERIOR PIC A(20) VALUE SPACES.
+01 WS-CONTADOR-GRUPO PIC 9(5) VALUE 0.
+01 WS-SUMA-GRUPO PIC 9(7)V99 VALUE 0.
+01 WS-PROMEDIO-GRUPO PIC 9(5)V99 VALUE 0.
+01 WS-CONTADOR-TOTAL PIC 9(5) VALUE 0.
+01 WS-MONEDA-GRUPO PIC X(3) VALUE SPACES.
+
+*> Totales generales acumulados por moneda (req049 amplio
+*> PRODUCTOS.DAT a mas de una CURRENCY-CODE), para que el resumen
+*> final no mezcle precios de distinta moneda en una sola suma.
+01 WS-TABLA-MONEDAS.
+   05 WS-MONEDA-ENTRADA OCCURS 10 TIMES.
+      10 MON-CODIGO PIC X(3) VALUE SPACES.
+      10 MON-CONTADOR PIC 9(5) VALUE 0.
+      10 MON-SUMA PIC 9(7)V99 VALUE 0.
+01 WS-MONEDA-TOTAL PIC 9(2) VALUE 0.
+01 WS-MONEDA-SUB PIC 9(2).
+01 WS-MONEDA-HALLADA PIC A(1).
+01 WS-MONEDA-PROMEDIO PIC 9(5)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+Inicio.
+    SORT SORT-WORK ON ASCENDING KEY SR-Marca
+       USING PRODUCTOS-FILE
+       OUTPUT PROCEDURE IS ProcesarOrdenado.
+    IF WS-CONTADOR-TOTAL = 0
+       DISPLAY "NO HAY PRODUCTOS.DAT PARA PROCESAR"
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE 0 TO RETURN-CODE
+       PERFORM ImprimirSubtotal
+       DISPLAY "----------------------------------------"
+       DISPLAY "TOTAL GENERAL: " WS-CONTADOR-TOTAL " PRODUCTOS"
+       PERFORM ImprimirTotalesPorMoneda
+    END-IF.
+DISPLAY "JOB REPORTEPRODUCTOS COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Recorre SORT-WORK ya ordenado por Marca, cortando el grupo cada
+*> vez que la Marca cambia, para imprimir el subtotal del grupo
+*> anterior antes de empezar a acumular el siguiente.
+ProcesarOrdenado.
+    DISPLAY "*** REPORTE DE PRODUCTOS POR MARCA ***"
+    PERFORM UNTIL WS-EOF = 'Y'
+       RETURN SORT-WORK
+          AT END MOVE 'Y' TO WS-EOF
+          NOT AT END
+             IF WS-PRIMERA-VEZ = 'S'
+                MOVE 'N' TO WS-PRIMERA-VEZ
+                MOVE SR-Marca TO WS-MARCA-ANTERIOR
+                MOVE SR-Moneda TO WS-MONEDA-GRUPO
+             END-IF
+             IF SR-Marca NOT = WS-MARCA-ANTERIOR
+                PERFORM ImprimirSubtotal
+                MOVE SR-Marca TO WS-MARCA-ANTERIOR
+                MOVE SR-Moneda TO WS-MONEDA-GRUPO
+                MOVE 0 TO WS-CONTADOR-GRUPO
+                MOVE 0 TO WS-SUMA-GRUPO
+             END-IF
+             ADD 1 TO WS-CONTADOR-GRUPO
+             ADD SR-Precio TO WS-SUMA-GRUPO
+             ADD 1 TO WS-CONTADOR-TOTAL
+             PERFORM AcumularMoneda
+       END-RETURN
+    END-PERFORM.
+
+*> Imprime cantidad y precio promedio del grupo de Marca actual y,
+*> la primera vez que se llama despues del loop, del total general.
+ImprimirSubtotal.
+    IF WS-CONTADOR-GRUPO > 0
+       COMPUTE WS-PROMEDIO-GRUPO = WS-SUMA-GRUPO / WS-CONTADOR-GRUPO
+       DISPLAY WS-MARCA-ANTERIOR ": " WS-CONTADOR-GRUPO
+          " PRODUCTOS, PRECIO PROMEDIO " WS-MONEDA-GRUPO " " WS-PROMEDIO-GRUPO
+    END-IF.
+
+*> Acumula SR-Precio en la entrada de WS-TABLA-MONEDAS que
+*> corresponde a SR-Moneda, mismo esquema de tabla-por-clave con
+*> busqueda lineal que WS-TABLA-EMAILS usa en ARCHIVO1.
+AcumularMoneda.
+    MOVE 'N' TO WS-MONEDA-HALLADA
+    PERFORM VARYING WS-MONEDA-SUB FROM 1 BY 1
+       UNTIL WS-MONEDA-SUB > WS-MONEDA-TOTAL
+       IF MON-CODIGO(WS-MONEDA-SUB) = SR-Moneda
+          ADD 1 TO MON-CONTADOR(WS-MONEDA-SUB)
+          ADD SR-Precio TO MON-SUMA(WS-MONEDA-SUB)
+          MOVE 'S' TO WS-MONEDA-HALLADA
+          MOVE WS-MONEDA-TOTAL TO WS-MONEDA-SUB
+       END-IF
+    END-PERFORM
+    IF WS-MONEDA-HALLADA = 'N' AND WS-MONEDA-TOTAL < 10
+       ADD 1 TO WS-MONEDA-TOTAL
+       MOVE SR-Moneda TO MON-CODIGO(WS-MONEDA-TOTAL)
+       MOVE 1 TO MON-CONTADOR(WS-MONEDA-TOTAL)
+       MOVE SR-Precio TO MON-SUMA(WS-MONEDA-TOTAL)
+    END-IF.
+
+*> Imprime un total general por cada moneda distinta encontrada en
+*> PRODUCTOS.DAT, en vez de sumar precios de distintas monedas como
+*> si fueran la misma unidad.
+ImprimirTotalesPorMoneda.
+    PERFORM VARYING WS-MONEDA-SUB FROM 1 BY 1
+       UNTIL WS-MONEDA-SUB > WS-MONEDA-TOTAL
+       COMPUTE WS-MONEDA-PROMEDIO ROUNDED =
+          MON-SUMA(WS-MONEDA-SUB) / MON-CONTADOR(WS-MONEDA-SUB)
+       DISPLAY "  " MON-CODIGO(WS-MONEDA-SUB) ": " MON-CONTADOR(WS-MONEDA-SUB)
+          " PRODUCTOS, PRECIO PROMEDIO " MON-CODIGO(WS-MONEDA-SUB)
+          " " WS-MONEDA-PROMEDIO
+    END-PERFORM.

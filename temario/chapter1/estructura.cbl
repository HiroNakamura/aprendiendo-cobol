@@ -11,46 +11,306 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. HP.
 OBJECT-COMPUTER. HP.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ESTUDIANTES-FILE ASSIGN TO "ESTUDIANTES.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-ESTUDIANTES.
+SELECT PRECIO-HIST-FILE ASSIGN TO "PRECIO-HIST.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-PRECIO-HIST.
+SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-PRODUCTOS.
+SELECT TRANSACCIONES-DATOS-FILE ASSIGN TO "TRANSACCIONES-DATOS.LOG"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-TRANS-DATOS.
 
 DATA DIVISION.
+FILE SECTION.
+FD ESTUDIANTES-FILE.
+01 ESTUDIANTES-REGISTRO.
+ 02 FD-EstudianteId PIC 9(8).
+ 02 FD-Iniciales PIC A(4).
+ 02 FD-Nombre PIC A(33).
+ 02 FD-Genero PIC A(1).
+ 02 FD-Edad PIC 9(2).
+
+FD PRECIO-HIST-FILE.
+01 PRECIO-HIST-REGISTRO.
+ 02 PH-Marca PIC A(20).
+ 02 PH-PrecioAnterior PIC 9(4)V99.
+ 02 PH-PrecioNuevo PIC 9(4)V99.
+ 02 PH-Moneda PIC X(3).
+ 02 PH-Fecha PIC 9(8).
+
+FD PRODUCTOS-FILE.
+01 PRODUCTOS-REGISTRO.
+ 02 PR-Marca PIC A(20).
+ 02 PR-Precio PIC 9(4)V99.
+ 02 PR-Moneda PIC X(3).
+
+FD TRANSACCIONES-DATOS-FILE.
+01 TRANS-DATOS-REGISTRO.
+ 02 TD-Campo PIC X(20).
+ 02 TD-ValorAnterior PIC X(20).
+ 02 TD-ValorNuevo PIC X(20).
+ 02 TD-Fecha PIC 9(8).
+
 WORKING-STORAGE SECTION.
+01 WS-PRECIO-ANTERIOR PIC 9(4)V99.
+01 WS-FECHA-HOY PIC 9(8).
+01 WS-ESTADO-ESTUDIANTES PIC X(2).
+01 WS-ESTADO-PRECIO-HIST PIC X(2).
+01 WS-ESTADO-PRODUCTOS PIC X(2).
+01 WS-ESTADO-TRANS-DATOS PIC X(2).
+01 WS-MARCA-ANTERIOR PIC A(20).
+01 WS-MONEDA-ANTERIOR PIC X(3).
+01 WS-MONEDA-ACTUAL PIC X(3).
+01 WS-SIMBOLO-MONEDA PIC X(3).
+01 WS-TD-CAMPO PIC X(20).
+01 WS-TD-VALOR-ANTERIOR PIC X(20).
+01 WS-TD-VALOR-NUEVO PIC X(20).
+01 WS-PRECIO-EDITADO PIC ZZZ9.99.
+01 WS-EID-BASE PIC 9(7).
+01 WS-EID-CHECK PIC 9(1).
+01 WS-EID-CANDIDATO PIC 9(8).
+01 WS-EID-VALIDO PIC A(1).
+01 WS-EID-TEXTO PIC X(7).
+01 WS-EID-DIGITO PIC 9(1).
+01 WS-EID-PESO PIC 9(1).
+01 WS-EID-POS PIC 9(1).
+01 WS-EID-SUMA PIC 9(4).
+01 WS-EID-CHECK-LEIDO PIC 9(1).
 01 Estudiante.
  02 EstudianteId PIC 9(8) VALUE 000000.
  02 EstudianteNombre.
    03 Iniciales PIC A(4) VALUE SPACES.
    03 Nombre PIC A(33) VALUE SPACES.
  02 Genero PIC A(1).
- 02 Edad PIC 9(2) VALUE ZEROS.
+    88 GENERO-VALIDO VALUES 'M' 'F' 'X'.
+ 02 Edad PIC 9(2) COMP-3 VALUE ZEROS.
 01 Datos.
- 02 Numero PIC 9(3)V99 VALUE 456.09.
+ 02 Numero PIC 9(3)V99 COMP-3 VALUE 456.09.
+ 02 Numero-Moneda PIC X(3) VALUE "USD".
  02 Modelo.
    03 Marca PIC A(20) VALUE "WHIRPOOL".
-   03 Precio PIC 9(4)V99 VALUE 3400.00.
-   
+   03 Precio PIC 9(4)V99 COMP-3 VALUE 3400.00.
+   03 Precio-Moneda PIC X(3) VALUE "USD".
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "NOMBRE".
+
 
 *> main del programa
 PROCEDURE DIVISION.
- MOVE 67094 TO EstudianteId.
+ CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL.
+ OPEN EXTEND ESTUDIANTES-FILE.
+ IF WS-ESTADO-ESTUDIANTES NOT = "00"
+    OPEN OUTPUT ESTUDIANTES-FILE
+    CLOSE ESTUDIANTES-FILE
+    OPEN EXTEND ESTUDIANTES-FILE
+ END-IF.
+ OPEN EXTEND PRODUCTOS-FILE.
+ IF WS-ESTADO-PRODUCTOS NOT = "00"
+    OPEN OUTPUT PRODUCTOS-FILE
+    CLOSE PRODUCTOS-FILE
+    OPEN EXTEND PRODUCTOS-FILE
+ END-IF.
+ MOVE 0067094 TO WS-EID-BASE.
+ PERFORM AsignarEstudianteId.
  MOVE "DSC" TO Iniciales.
  MOVE "DOMINGO SANCHEZ CORONA" TO Nombre.
  MOVE "M" TO Genero.
+ PERFORM ValidarGenero.
  MOVE 32 TO Edad.
- DISPLAY "[ "Estudiante" ]".
+ DISPLAY "[ " EstudianteId " " Iniciales " " Nombre " " Genero " " Edad " ]".
+ PERFORM GrabarEstudiante.
  *> SIMILAR A MOVE
  SET Edad TO 33.
  SET Genero TO "G".
- SET EstudianteId TO 3400210.
+ PERFORM ValidarGenero.
+ MOVE 3400210 TO WS-EID-BASE.
+ PERFORM AsignarEstudianteId.
  SET Iniciales TO "JAO".
  SET Nombre TO "JULIA ALVAREZ OLMEDO".
- DISPLAY "[ "Estudiante" ]".
+ DISPLAY "[ " EstudianteId " " Iniciales " " Nombre " " Genero " " Edad " ]".
  DISPLAY "[ Estudiante ]".
  DISPLAY "Nombre: "Nombre.
  DISPLAY "----------------".
- DISPLAY "[ "Datos" ]".
+ PERFORM GrabarEstudiante.
+ *> Ejemplo de un EstudianteId con el digito verificador
+ *> corrompido, para dejar en evidencia que ValidarEstudianteId
+ *> efectivamente rechaza los identificadores mal tipeados.
+ MOVE EstudianteId TO WS-EID-CANDIDATO.
+ ADD 1 TO WS-EID-CANDIDATO.
+ PERFORM ValidarEstudianteId.
+ IF WS-EID-VALIDO = 'N'
+    DISPLAY "RECHAZADO: " WS-EID-CANDIDATO
+       " NO PASA EL DIGITO VERIFICADOR"
+ END-IF.
+ DISPLAY "[ " Numero " " Numero-Moneda " " Marca " " Precio " " Precio-Moneda " ]".
+ PERFORM GrabarProducto.
+ MOVE Precio TO WS-PRECIO-ANTERIOR.
+ MOVE Marca TO WS-MARCA-ANTERIOR.
+ MOVE Precio-Moneda TO WS-MONEDA-ANTERIOR.
  SET Marca TO "UNILEVER".
  SET Precio TO 2500.
- DISPLAY "[ "Datos" ]".
+ *> El nuevo proveedor factura en euros en vez de dolares, asi que
+ *> el CURRENCY-CODE cambia junto con la Marca y el Precio.
+ SET Precio-Moneda TO "EUR".
+ PERFORM RegistrarCambioPrecio.
+ MOVE "MARCA" TO WS-TD-CAMPO.
+ MOVE WS-MARCA-ANTERIOR TO WS-TD-VALOR-ANTERIOR.
+ MOVE Marca TO WS-TD-VALOR-NUEVO.
+ PERFORM RegistrarTransaccionDatos.
+ MOVE "PRECIO" TO WS-TD-CAMPO.
+ MOVE WS-PRECIO-ANTERIOR TO WS-PRECIO-EDITADO.
+ MOVE WS-PRECIO-EDITADO TO WS-TD-VALOR-ANTERIOR.
+ MOVE Precio TO WS-PRECIO-EDITADO.
+ MOVE WS-PRECIO-EDITADO TO WS-TD-VALOR-NUEVO.
+ PERFORM RegistrarTransaccionDatos.
+ MOVE "PRECIO-MONEDA" TO WS-TD-CAMPO.
+ MOVE WS-MONEDA-ANTERIOR TO WS-TD-VALOR-ANTERIOR.
+ MOVE Precio-Moneda TO WS-TD-VALOR-NUEVO.
+ PERFORM RegistrarTransaccionDatos.
+ PERFORM GrabarProducto.
+ DISPLAY "[ " Numero " " Numero-Moneda " " Marca " " Precio " " Precio-Moneda " ]".
  DISPLAY "Marca: "Marca.
- DISPLAY "Precio: $"Precio.
+ MOVE Precio-Moneda TO WS-MONEDA-ACTUAL.
+ PERFORM ObtenerSimboloMoneda.
+ DISPLAY "Precio: " FUNCTION TRIM(WS-SIMBOLO-MONEDA) Precio " (" Precio-Moneda ")".
+ CLOSE ESTUDIANTES-FILE.
+ CLOSE PRODUCTOS-FILE.
+ MOVE 0 TO RETURN-CODE.
+ DISPLAY "JOB NOMBRE COMPLETE, RC=" RETURN-CODE.
+
+STOP RUN.
+
+*> Agrega a PRECIO-HIST.DAT una fila con el precio anterior, el
+*> nuevo y la fecha, para poder responder cuando cambio el precio
+*> de una Marca y desde cuanto.
+RegistrarCambioPrecio.
+ ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+ OPEN EXTEND PRECIO-HIST-FILE.
+ IF WS-ESTADO-PRECIO-HIST NOT = "00"
+    OPEN OUTPUT PRECIO-HIST-FILE
+    CLOSE PRECIO-HIST-FILE
+    OPEN EXTEND PRECIO-HIST-FILE
+ END-IF.
+ MOVE Marca TO PH-Marca.
+ MOVE WS-PRECIO-ANTERIOR TO PH-PrecioAnterior.
+ MOVE Precio TO PH-PrecioNuevo.
+ MOVE Precio-Moneda TO PH-Moneda.
+ MOVE WS-FECHA-HOY TO PH-Fecha.
+ WRITE PRECIO-HIST-REGISTRO.
+ CLOSE PRECIO-HIST-FILE.
+
+*> Registro generico de antes/despues para cualquier campo del
+*> grupo Datos que cambie (no solo Precio, que ya tiene su propio
+*> historial dedicado en PRECIO-HIST.DAT): el llamador carga
+*> WS-TD-CAMPO/WS-TD-VALOR-ANTERIOR/WS-TD-VALOR-NUEVO antes de
+*> este PERFORM, y aca se les agrega la fecha y se anexan a
+*> TRANSACCIONES-DATOS.LOG.
+RegistrarTransaccionDatos.
+ ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+ OPEN EXTEND TRANSACCIONES-DATOS-FILE.
+ IF WS-ESTADO-TRANS-DATOS NOT = "00"
+    OPEN OUTPUT TRANSACCIONES-DATOS-FILE
+    CLOSE TRANSACCIONES-DATOS-FILE
+    OPEN EXTEND TRANSACCIONES-DATOS-FILE
+ END-IF.
+ MOVE WS-TD-CAMPO TO TD-Campo.
+ MOVE WS-TD-VALOR-ANTERIOR TO TD-ValorAnterior.
+ MOVE WS-TD-VALOR-NUEVO TO TD-ValorNuevo.
+ MOVE WS-FECHA-HOY TO TD-Fecha.
+ WRITE TRANS-DATOS-REGISTRO.
+ CLOSE TRANSACCIONES-DATOS-FILE.
+
+*> Persiste el estado actual de Estudiante como un registro mas
+*> del archivo maestro ESTUDIANTES.DAT, para que la matricula
+*> sobreviva a la corrida y pueda recargarse despues. El guardado se
+*> rechaza aqui mismo si Genero no paso ValidarGenero, para que la
+*> garantia de no persistir codigos de genero invalidos no dependa de
+*> que cada punto de llamado recuerde chequearlo por su cuenta.
+GrabarEstudiante.
+ IF GENERO-VALIDO
+    MOVE EstudianteId TO FD-EstudianteId
+    MOVE Iniciales TO FD-Iniciales
+    MOVE Nombre TO FD-Nombre
+    MOVE Genero TO FD-Genero
+    MOVE Edad TO FD-Edad
+    WRITE ESTUDIANTES-REGISTRO
+ ELSE
+    DISPLAY "RECHAZADO: " EstudianteId
+       " GENERO INVALIDO, NO SE GRABA"
+ END-IF.
+
+*> Persiste el estado actual de Datos/Modelo como un registro mas
+*> del archivo maestro PRODUCTOS.DAT, para que un reporte aparte
+*> pueda agrupar y resumir los productos por Marca.
+GrabarProducto.
+ MOVE Marca TO PR-Marca.
+ MOVE Precio TO PR-Precio.
+ MOVE Precio-Moneda TO PR-Moneda.
+ WRITE PRODUCTOS-REGISTRO.
+
+*> Traduce un CURRENCY-CODE ISO de 3 letras (WS-MONEDA-ACTUAL) al
+*> simbolo corto que se muestra junto al Precio, para que un precio
+*> en moneda extranjera no se vea identico a uno en moneda local.
+*> Un codigo fuera de la lista se muestra tal cual como su propio
+*> simbolo.
+ObtenerSimboloMoneda.
+ EVALUATE WS-MONEDA-ACTUAL
+    WHEN "USD" MOVE "$  " TO WS-SIMBOLO-MONEDA
+    WHEN "MXN" MOVE "MX$" TO WS-SIMBOLO-MONEDA
+    WHEN "EUR" MOVE "EU$" TO WS-SIMBOLO-MONEDA
+    WHEN "GBP" MOVE "UK$" TO WS-SIMBOLO-MONEDA
+    WHEN OTHER MOVE WS-MONEDA-ACTUAL TO WS-SIMBOLO-MONEDA
+ END-EVALUATE.
+
+*> Verifica Genero contra la lista aprobada de valores (88-level
+*> GENERO-VALIDO), para dejar de guardar codigos de genero
+*> inconsistentes entre los registros de estudiantes.
+ValidarGenero.
+ IF NOT GENERO-VALIDO
+    DISPLAY "GENERO INVALIDO: " Genero " - SE ESPERA M, F O X"
+ END-IF.
+
+*> Calcula el digito verificador modulo-11 de WS-EID-BASE (pesos
+*> 2 a 7 aplicados de derecha a izquierda, ciclicos) y lo deja en
+*> WS-EID-CHECK, para que un EstudianteId mal tipeado se pueda
+*> detectar en vez de entrar silenciosamente al sistema.
+CalcularDigitoVerificador.
+ MOVE WS-EID-BASE TO WS-EID-TEXTO
+ MOVE 0 TO WS-EID-SUMA
+ MOVE 2 TO WS-EID-PESO
+ PERFORM VARYING WS-EID-POS FROM 7 BY -1 UNTIL WS-EID-POS < 1
+    MOVE WS-EID-TEXTO(WS-EID-POS:1) TO WS-EID-DIGITO
+    COMPUTE WS-EID-SUMA = WS-EID-SUMA + WS-EID-DIGITO * WS-EID-PESO
+    ADD 1 TO WS-EID-PESO
+    IF WS-EID-PESO > 7
+       MOVE 2 TO WS-EID-PESO
+    END-IF
+ END-PERFORM
+ COMPUTE WS-EID-CHECK = FUNCTION MOD(WS-EID-SUMA, 11)
+ IF WS-EID-CHECK = 10
+    MOVE 0 TO WS-EID-CHECK
+ END-IF.
+
+*> Arma EstudianteId a partir de WS-EID-BASE agregandole el
+*> digito verificador calculado como ultimo digito.
+AsignarEstudianteId.
+ PERFORM CalcularDigitoVerificador
+ COMPUTE EstudianteId = WS-EID-BASE * 10 + WS-EID-CHECK.
 
-EXIT PROGRAM.
\ No newline at end of file
+*> Valida un EstudianteId ya formado (WS-EID-CANDIDATO) separando
+*> la base de su digito verificador y recalculandolo, para poder
+*> rechazar identificadores que llegan corrompidos.
+ValidarEstudianteId.
+ DIVIDE WS-EID-CANDIDATO BY 10 GIVING WS-EID-BASE
+    REMAINDER WS-EID-CHECK-LEIDO
+ PERFORM CalcularDigitoVerificador
+ IF WS-EID-CHECK = WS-EID-CHECK-LEIDO
+    MOVE 'S' TO WS-EID-VALIDO
+ ELSE
+    MOVE 'N' TO WS-EID-VALIDO
+ END-IF.

@@ -0,0 +1,95 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXPORTAREGISTRO.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Lee ESTUDIANTES.DAT, generado por estructura.cbl, y lo vuelca a
+*> REGISTRO-ESTUDIANTES.DAT con el layout de ancho fijo que espera
+*> el sistema de la oficina de matriculas, para dejar de retipear
+*> los datos de cada estudiante a mano en ese otro sistema.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ESTUDIANTES-FILE ASSIGN TO "ESTUDIANTES.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-ESTUDIANTES.
+SELECT REGISTRO-FILE ASSIGN TO "REGISTRO-ESTUDIANTES.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-REGISTRO.
+
+DATA DIVISION.
+FILE SECTION.
+FD ESTUDIANTES-FILE.
+01 ESTUDIANTES-REGISTRO.
+   05 FD-EstudianteId PIC 9(8).
+   05 FD-Iniciales PIC A(4).
+   05 FD-Nombre PIC A(33).
+   05 FD-Genero PIC A(1).
+   05 FD-Edad PIC 9(2).
+
+*> Layout fijo pactado con el sistema de la registraduria:
+*>  01-10  EstudianteId, con ceros a la izquierda (10 posiciones)
+*>  11-50  Nombre completo (Iniciales + Nombre), 40 posiciones
+*>  51-51  Genero
+*>  52-53  Edad, con ceros a la izquierda
+*>  54-60  Relleno en blanco, reservado por el otro sistema
+FD REGISTRO-FILE.
+01 REGISTRO-LINEA.
+   05 REG-EstudianteId PIC 9(10).
+   05 REG-NombreCompleto PIC X(40).
+   05 REG-Genero PIC X(1).
+   05 REG-Edad PIC 9(2).
+   05 REG-Relleno PIC X(7).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-ESTUDIANTES PIC X(2).
+01 WS-ESTADO-REGISTRO PIC X(2).
+01 WS-EOF PIC A(1) VALUE 'N'.
+01 WS-TOTAL-EXPORTADOS PIC 9(5) VALUE 0.
+01 WS-NOMBRE-COMPLETO PIC X(40).
+
+PROCEDURE DIVISION.
+Inicio.
+    OPEN INPUT ESTUDIANTES-FILE
+    IF WS-ESTADO-ESTUDIANTES NOT = "00"
+       DISPLAY "NO HAY ESTUDIANTES.DAT PARA PROCESAR"
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       OPEN OUTPUT REGISTRO-FILE
+       IF WS-ESTADO-REGISTRO NOT = "00"
+          DISPLAY "NO SE PUDO CREAR REGISTRO-ESTUDIANTES.DAT, ESTADO="
+             WS-ESTADO-REGISTRO
+          MOVE 8 TO RETURN-CODE
+          CLOSE ESTUDIANTES-FILE
+       ELSE
+          PERFORM UNTIL WS-EOF = 'Y'
+             READ ESTUDIANTES-FILE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                   PERFORM ExportarRegistro
+             END-READ
+          END-PERFORM
+          CLOSE ESTUDIANTES-FILE
+          CLOSE REGISTRO-FILE
+          MOVE 0 TO RETURN-CODE
+          DISPLAY "TOTAL EXPORTADOS AL REGISTRO: " WS-TOTAL-EXPORTADOS
+       END-IF
+    END-IF.
+DISPLAY "JOB EXPORTAREGISTRO COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Arma REGISTRO-LINEA con el layout de ancho fijo del otro sistema
+*> a partir de un renglon de ESTUDIANTES.DAT y lo escribe.
+ExportarRegistro.
+    MOVE SPACES TO REGISTRO-LINEA
+    MOVE SPACES TO WS-NOMBRE-COMPLETO
+    STRING FUNCTION TRIM(FD-Iniciales) " "
+       FUNCTION TRIM(FD-Nombre)
+       DELIMITED BY SIZE INTO WS-NOMBRE-COMPLETO
+    MOVE FD-EstudianteId TO REG-EstudianteId
+    MOVE WS-NOMBRE-COMPLETO TO REG-NombreCompleto
+    MOVE FD-Genero TO REG-Genero
+    MOVE FD-Edad TO REG-Edad
+    WRITE REGISTRO-LINEA
+    ADD 1 TO WS-TOTAL-EXPORTADOS.

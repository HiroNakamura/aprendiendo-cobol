@@ -7,15 +7,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTIENE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-TRANSFORMACIONES ASSIGN TO "TRANSFORMACIONES.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ESTADO-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD LOG-TRANSFORMACIONES.
+       01 LOG-LINEA PIC X(160).
+
        WORKING-STORAGE SECTION.
        01 WS-STRING PIC X(100).
        01 WS-CONT PICTURE 9.
        01 WS-DATA PICTURE X(10) VALUE "DD-MM-YYYY".
+       01 WS-ANTES PIC X(100).
+       01 WS-ESTADO-LOG PIC X(2).
+       01 WS-FECHA-DOS PIC X(8) VALUE "16-11-19".
+       01 WS-ANIO-DOS PIC 9(2).
+       01 WS-ANIO-CUATRO PIC 9(4).
+       01 WS-FECHA-CUATRO PIC X(10).
 
        PROCEDURE DIVISION.
        BEGIN.
+           OPEN EXTEND LOG-TRANSFORMACIONES.
+           IF WS-ESTADO-LOG NOT = "00"
+               OPEN OUTPUT LOG-TRANSFORMACIONES
+               CLOSE LOG-TRANSFORMACIONES
+               OPEN EXTEND LOG-TRANSFORMACIONES
+           END-IF.
+
            MOVE "C:\\DIRECTORIO\\SUBDIR" TO WS-STRING.
            DISPLAY "DIRECTORIO ORIGEN: "WS-STRING.
            INSPECT WS-STRING TALLYING WS-CONT FOR ALL "C:".
@@ -24,13 +47,42 @@
            IF WS-CONT > 0 THEN
                DISPLAY "CANTIDAD: "WS-CONT"...REEMPLAZANDO".
 
+           MOVE WS-STRING TO WS-ANTES.
            INSPECT WS-STRING REPLACING ALL ':' BY ''.
-           INSPECT WS-STRING REPLACING ALL '\\' BY '/'.
+           INSPECT WS-STRING REPLACING ALL '\' BY '/'.
+           PERFORM RegistrarTransformacion.
 
            DISPLAY "DIRECTORIO FINAL: "WS-STRING.
            DISPLAY "ORIGINAL: "WS-DATA.
+           MOVE WS-DATA TO WS-ANTES.
            INSPECT WS-DATA REPLACING ALL '-' BY '/'.
+           MOVE SPACES TO WS-STRING.
+           MOVE WS-DATA TO WS-STRING.
+           PERFORM RegistrarTransformacion.
            DISPLAY "FINAL:"WS-DATA.
 
+           DISPLAY "FECHA CON ANIO DE 2 DIGITOS: "WS-FECHA-DOS.
+           MOVE WS-FECHA-DOS(7:2) TO WS-ANIO-DOS.
+           CALL "VENTANASIGLO" USING WS-ANIO-DOS WS-ANIO-CUATRO.
+           MOVE WS-FECHA-DOS TO WS-ANTES.
+           STRING WS-FECHA-DOS(1:6) WS-ANIO-CUATRO
+              DELIMITED BY SIZE INTO WS-FECHA-CUATRO.
+           MOVE SPACES TO WS-STRING.
+           MOVE WS-FECHA-CUATRO TO WS-STRING.
+           PERFORM RegistrarTransformacion.
+           DISPLAY "FECHA CON ANIO DE 4 DIGITOS: "WS-FECHA-CUATRO.
 
+           CLOSE LOG-TRANSFORMACIONES.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY "JOB CONTIENE COMPLETE, RC=" RETURN-CODE.
            STOP RUN.
+
+      *> Agrega a TRANSFORMACIONES.LOG una linea con el valor antes
+      *> y despues de cada conversion de cadena, para poder auditar
+      *> exactamente que se reescribio cuando esta rutina se use
+      *> dentro de un job de migracion mas grande.
+       RegistrarTransformacion.
+           MOVE SPACES TO LOG-LINEA
+           STRING "ANTES=[" WS-ANTES "] DESPUES=[" WS-STRING "]"
+              DELIMITED BY SIZE INTO LOG-LINEA
+           WRITE LOG-LINEA.

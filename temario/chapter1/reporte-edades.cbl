@@ -0,0 +1,103 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORTEEDADES.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Lee ESTUDIANTES.DAT, generado por estructura.cbl, y clasifica
+*> cada Edad en un rango para que la oficina de matriculas pueda
+*> ver de un vistazo la composicion etaria del alumnado.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ESTUDIANTES-FILE ASSIGN TO "ESTUDIANTES.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-ESTUDIANTES.
+
+DATA DIVISION.
+FILE SECTION.
+FD ESTUDIANTES-FILE.
+01 ESTUDIANTES-REGISTRO.
+   05 FD-EstudianteId PIC 9(8).
+   05 FD-Iniciales PIC A(4).
+   05 FD-Nombre PIC A(33).
+   05 FD-Genero PIC A(1).
+   05 FD-Edad PIC 9(2).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-ESTUDIANTES PIC X(2).
+01 WS-EOF PIC A(1) VALUE 'N'.
+01 WS-TOTAL-ESTUDIANTES PIC 9(5) VALUE 0.
+
+01 WS-RANGOS-EDAD.
+   05 WS-RANGO OCCURS 6 TIMES INDEXED BY WS-RANGO-IDX.
+      10 WS-RANGO-DESDE PIC 9(3).
+      10 WS-RANGO-HASTA PIC 9(3).
+      10 WS-RANGO-ETIQUETA PIC X(12).
+      10 WS-RANGO-CONTADOR PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Inicio.
+    PERFORM InicializarRangos
+    OPEN INPUT ESTUDIANTES-FILE
+    IF WS-ESTADO-ESTUDIANTES NOT = "00"
+       DISPLAY "NO HAY ESTUDIANTES.DAT PARA PROCESAR"
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE 0 TO RETURN-CODE
+       PERFORM UNTIL WS-EOF = 'Y'
+          READ ESTUDIANTES-FILE
+             AT END MOVE 'Y' TO WS-EOF
+             NOT AT END
+                ADD 1 TO WS-TOTAL-ESTUDIANTES
+                PERFORM ClasificarEdad
+          END-READ
+       END-PERFORM
+       CLOSE ESTUDIANTES-FILE
+       PERFORM ImprimirDistribucion
+    END-IF.
+DISPLAY "JOB REPORTEEDADES COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Define los limites de cada rango de edad del reporte.
+InicializarRangos.
+    MOVE 0   TO WS-RANGO-DESDE(1)
+    MOVE 17  TO WS-RANGO-HASTA(1)
+    MOVE "MENOS DE 18"  TO WS-RANGO-ETIQUETA(1)
+    MOVE 18  TO WS-RANGO-DESDE(2)
+    MOVE 24  TO WS-RANGO-HASTA(2)
+    MOVE "18-24"        TO WS-RANGO-ETIQUETA(2)
+    MOVE 25  TO WS-RANGO-DESDE(3)
+    MOVE 34  TO WS-RANGO-HASTA(3)
+    MOVE "25-34"        TO WS-RANGO-ETIQUETA(3)
+    MOVE 35  TO WS-RANGO-DESDE(4)
+    MOVE 44  TO WS-RANGO-HASTA(4)
+    MOVE "35-44"        TO WS-RANGO-ETIQUETA(4)
+    MOVE 45  TO WS-RANGO-DESDE(5)
+    MOVE 54  TO WS-RANGO-HASTA(5)
+    MOVE "45-54"        TO WS-RANGO-ETIQUETA(5)
+    MOVE 55  TO WS-RANGO-DESDE(6)
+    MOVE 999 TO WS-RANGO-HASTA(6)
+    MOVE "55 O MAS"     TO WS-RANGO-ETIQUETA(6).
+
+*> Ubica el rango al que pertenece FD-Edad y suma 1 a su contador.
+ClasificarEdad.
+    PERFORM VARYING WS-RANGO-IDX FROM 1 BY 1
+       UNTIL WS-RANGO-IDX > 6
+       IF FD-Edad >= WS-RANGO-DESDE(WS-RANGO-IDX)
+          AND FD-Edad <= WS-RANGO-HASTA(WS-RANGO-IDX)
+          ADD 1 TO WS-RANGO-CONTADOR(WS-RANGO-IDX)
+          MOVE 6 TO WS-RANGO-IDX
+       END-IF
+    END-PERFORM.
+
+*> Imprime el conteo de estudiantes por rango de edad.
+ImprimirDistribucion.
+    DISPLAY " "
+    DISPLAY "*** DISTRIBUCION DE EDADES ***"
+    PERFORM VARYING WS-RANGO-IDX FROM 1 BY 1
+       UNTIL WS-RANGO-IDX > 6
+       DISPLAY WS-RANGO-ETIQUETA(WS-RANGO-IDX) ": "
+          WS-RANGO-CONTADOR(WS-RANGO-IDX)
+    END-PERFORM
+    DISPLAY "TOTAL ESTUDIANTES: " WS-TOTAL-ESTUDIANTES.

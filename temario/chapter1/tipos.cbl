@@ -7,13 +7,29 @@ DATE-COMPILED.
 SECURITY. NO ES CONFIDENCIAL.
 
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT MONTOS-FILE ASSIGN TO "MONTOS.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-MONTOS.
+
 DATA DIVISION.
+FILE SECTION.
+FD MONTOS-FILE.
+01 MONTO-LINEA PIC 9(3)V99.
+
 WORKING-STORAGE SECTION.
-01 WS-NUMERO PIC 9 VALUE 0. 
+01 WS-NUMERO PIC 9 VALUE 0.
 01 WS-STRING PIC X(21) VALUE "EN UN MUNDO CELESTIAL".
-01 WS-RESULTADO PICTURE 9(3)V99 VALUE 0.0.
+01 WS-RESULTADO PICTURE 9(3)V99 COMP-3 VALUE 0.0.
+01 WS-ESTADO-MONTOS PIC X(2).
+01 WS-EOF-MONTOS PIC A(1) VALUE 'N'.
+01 WS-MONTO-FORMATO PIC $$$,$$$.99.
+01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "TIPOS".
 
 PROCEDURE DIVISION.
+CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL.
 DISPLAY '******************************'.
 DISPLAY '***  PROGRAMANDO EN COBOL  ***'.
 DISPLAY '                            '.
@@ -22,4 +38,28 @@ DISPLAY '*******************************'.
 DISPLAY 'TIPO NUMERO = 'WS-NUMERO.
 DISPLAY 'TIPO STRING = 'WS-STRING.
 DISPLAY 'TIPO DOUBLE = 'WS-RESULTADO.
-STOP RUN.
\ No newline at end of file
+PERFORM FormatearMontos.
+DISPLAY "JOB TIPOS COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Lee cada monto de MONTOS.DAT, con la misma PIC 9(3)V99 que
+*> WS-RESULTADO, y lo imprime con signo "$" y separador de miles,
+*> ya que ningun programa del repositorio formatea montos para
+*> un reporte todavia.
+FormatearMontos.
+   MOVE 0 TO RETURN-CODE
+   OPEN INPUT MONTOS-FILE
+   IF WS-ESTADO-MONTOS NOT = "00"
+      DISPLAY "NO HAY MONTOS.DAT PARA PROCESAR"
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      PERFORM UNTIL WS-EOF-MONTOS = 'Y'
+         READ MONTOS-FILE
+            AT END MOVE 'Y' TO WS-EOF-MONTOS
+            NOT AT END
+               MOVE MONTO-LINEA TO WS-MONTO-FORMATO
+               DISPLAY WS-MONTO-FORMATO
+         END-READ
+      END-PERFORM
+      CLOSE MONTOS-FILE
+   END-IF.

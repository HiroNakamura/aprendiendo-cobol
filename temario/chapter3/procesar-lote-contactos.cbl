@@ -0,0 +1,151 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROCESARLOTECONTACTOS.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Recorre datos.dat en lotes de tamanio fijo en vez de una sola
+*> pasada completa, para que una corrida sobre un directorio muy
+*> grande se pueda partir en varios pasos de job o retomar despues
+*> de una interrupcion. El contador de posicion dentro del lote
+*> sigue el mismo PERFORM VARYING acotado que CONTADOR en
+*> contador.cbl; el punto de reinicio es el ultimo CONTACTO-ID
+*> procesado, grabado en LOTE-CONTACTOS.CHK con el mismo esquema
+*> LeerCheckpoint/GrabarCheckpoint/BorrarCheckpoint de contador.cbl.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT CONTACTO ASSIGN DYNAMIC WS-DATOS-PATH
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS CONTACTO-ID
+   FILE STATUS IS WS-ESTADO-CONTACTO.
+SELECT CHECKPOINT-FILE ASSIGN TO "LOTE-CONTACTOS.CHK"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-CHECKPOINT.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTACTO.
+COPY CONTACTO REPLACING GRUPO BY CONTACTO-FILE
+                        CAMPO-ID BY CONTACTO-ID
+                        CAMPO-EMAIL BY EMAIL
+                        CAMPO-TEL BY TELEFONO
+                        CAMPO-APE BY APELLIDO
+                        CAMPO-NOM BY NOMBRE
+                        CAMPO-ALTA BY FECHA-ALTA
+                        CAMPO-MOD BY FECHA-MODIFICACION.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-LINEA PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-CONTACTO PIC X(2).
+01 WS-ESTADO-CHECKPOINT PIC X(2).
+01 WS-EOF-CONTACTO PIC A(1) VALUE 'N'.
+01 WS-OPEN-FALLO PIC A(1) VALUE 'N'.
+01 WS-CHECKPOINT PIC 9(5) VALUE 0.
+01 WS-EXISTE-CHECKPOINT PIC A(1) VALUE 'N'.
+01 WS-TAMANO-LOTE PIC 9(5) VALUE 500.
+01 WS-CONTADOR-LOTE PIC 9(5) VALUE 0.
+01 WS-TOTAL-PROCESADOS PIC 9(7) VALUE 0.
+01 WS-DATOS-PATH PIC X(50) VALUE "datos.dat".
+
+PROCEDURE DIVISION.
+Inicio.
+    MOVE 0 TO RETURN-CODE.
+    PERFORM InicializarConfiguracion.
+    PERFORM LeerCheckpoint.
+    IF WS-EXISTE-CHECKPOINT = 'S'
+       DISPLAY "REANUDANDO DESPUES DE CONTACTO-ID: " WS-CHECKPOINT
+    ELSE
+       DISPLAY "PRIMER LOTE: SIN CHECKPOINT PREVIO"
+    END-IF.
+    PERFORM AbrirContactos.
+    PERFORM VARYING WS-CONTADOR-LOTE FROM 1 BY 1
+       UNTIL WS-CONTADOR-LOTE > WS-TAMANO-LOTE OR WS-EOF-CONTACTO = 'Y'
+       READ CONTACTO NEXT
+          AT END MOVE 'Y' TO WS-EOF-CONTACTO
+          NOT AT END
+             ADD 1 TO WS-TOTAL-PROCESADOS
+             MOVE CONTACTO-ID TO WS-CHECKPOINT
+             DISPLAY "PROCESADO CONTACTO-ID=" CONTACTO-ID
+       END-READ
+    END-PERFORM.
+    CLOSE CONTACTO.
+    IF WS-OPEN-FALLO = 'Y'
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       IF WS-EOF-CONTACTO = 'Y'
+          DISPLAY "LOTE FINAL: DATOS.DAT COMPLETO"
+          PERFORM BorrarCheckpoint
+       ELSE
+          DISPLAY "LOTE COMPLETO, QUEDAN MAS REGISTROS - CHECKPOINT EN CONTACTO-ID: "
+             WS-CHECKPOINT
+          PERFORM GrabarCheckpoint
+       END-IF
+    END-IF.
+    DISPLAY "TOTAL PROCESADOS EN ESTE LOTE: " WS-TOTAL-PROCESADOS.
+DISPLAY "JOB PROCESARLOTECONTACTOS COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Toma la ruta de datos.dat de la variable de entorno DATOS_DAT_PATH,
+*> mismo mecanismo de InicializarConfiguracion que ARCHIVOS y ARCHIVO1,
+*> para que un ambiente de prueba pueda apuntar a otra copia sin
+*> recompilar el SELECT.
+InicializarConfiguracion.
+    ACCEPT WS-DATOS-PATH FROM ENVIRONMENT "DATOS_DAT_PATH"
+    IF WS-DATOS-PATH = SPACES
+       MOVE "datos.dat" TO WS-DATOS-PATH
+    END-IF.
+
+*> Abre datos.dat y se posiciona justo despues del ultimo
+*> CONTACTO-ID procesado (o al principio si no hay checkpoint).
+AbrirContactos.
+    OPEN INPUT CONTACTO
+    IF WS-ESTADO-CONTACTO NOT = "00"
+       DISPLAY "NO SE PUDO ABRIR " WS-DATOS-PATH ", ESTADO="
+          WS-ESTADO-CONTACTO
+       MOVE 'Y' TO WS-EOF-CONTACTO
+       MOVE 'Y' TO WS-OPEN-FALLO
+    ELSE
+       IF WS-EXISTE-CHECKPOINT = 'S'
+          COMPUTE CONTACTO-ID = WS-CHECKPOINT + 1
+          START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+             INVALID KEY MOVE 'Y' TO WS-EOF-CONTACTO
+          END-START
+       ELSE
+          MOVE LOW-VALUES TO CONTACTO-ID
+          START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+             INVALID KEY MOVE 'Y' TO WS-EOF-CONTACTO
+          END-START
+       END-IF
+    END-IF.
+
+*> Lee el ultimo CONTACTO-ID procesado, si existe, de
+*> LOTE-CONTACTOS.CHK.
+LeerCheckpoint.
+    MOVE 'N' TO WS-EXISTE-CHECKPOINT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-ESTADO-CHECKPOINT = "00"
+       READ CHECKPOINT-FILE
+          AT END CONTINUE
+          NOT AT END
+             MOVE CHECKPOINT-LINEA TO WS-CHECKPOINT
+             MOVE 'S' TO WS-EXISTE-CHECKPOINT
+       END-READ
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> Graba el CONTACTO-ID del ultimo registro procesado en este lote.
+GrabarCheckpoint.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-CHECKPOINT TO CHECKPOINT-LINEA
+    WRITE CHECKPOINT-LINEA
+    CLOSE CHECKPOINT-FILE.
+
+*> El archivo completo ya se proceso: el checkpoint ya no hace
+*> falta, para que la proxima corrida arranque de nuevo desde cero.
+BorrarCheckpoint.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.

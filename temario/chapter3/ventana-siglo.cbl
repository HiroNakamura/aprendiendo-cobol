@@ -0,0 +1,27 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VENTANASIGLO.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Subprograma compartido que resuelve un anio de 2 digitos al siglo
+*> correcto, para que ningun programa nuevo tenga que inventar su
+*> propia regla de ventana de siglo. La regla es fija: 00-49 cae en
+*> 2000-2049 y 50-99 cae en 1950-1999, asi "19" (como en los
+*> DATE-WRITTEN de este proyecto) siempre resuelve a 2019 y no a 1919.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-CORTE-VENTANA PIC 9(2) VALUE 49.
+
+LINKAGE SECTION.
+01 LS-ANIO-DOS PIC 9(2).
+01 LS-ANIO-CUATRO PIC 9(4).
+
+PROCEDURE DIVISION USING LS-ANIO-DOS LS-ANIO-CUATRO.
+Inicio.
+    IF LS-ANIO-DOS <= WS-CORTE-VENTANA
+       COMPUTE LS-ANIO-CUATRO = 2000 + LS-ANIO-DOS
+    ELSE
+       COMPUTE LS-ANIO-CUATRO = 1900 + LS-ANIO-DOS
+    END-IF.
+GOBACK.

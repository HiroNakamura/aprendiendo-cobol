@@ -10,36 +10,669 @@ SECURITY. NO ES CONFIDENCIAL.
 ENVIRONMENT DIVISION.
    INPUT-OUTPUT SECTION.
       FILE-CONTROL.
-      SELECT CONTACTO ASSIGN TO 'datos.dat'
-      ORGANIZATION IS LINE SEQUENTIAL.            
+      SELECT CONTACTO ASSIGN DYNAMIC WS-DATOS-PATH
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS CONTACTO-ID
+      FILE STATUS IS WS-ESTADO-CONTACTO.
+      SELECT TRANSACCIONES ASSIGN TO 'TRANSACCIONES.DAT'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-TRANSACCIONES.
+      SELECT RETIROS ASSIGN TO 'RETIROS.DAT'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-RETIROS.
+      SELECT CONTACTOS-ARCHIVADOS ASSIGN TO 'CONTACTOS-ARCHIVADOS.DAT'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-ARCHIVADOS.
+      SELECT EXCEPCIONES ASSIGN TO 'EXCEPCIONES-CONTACTO.DAT'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-EXCEPCIONES.
+      SELECT BUSQUEDA-CTL ASSIGN TO 'BUSQUEDA.CTL'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-BUSQUEDA.
+      SELECT BUSCARID-CTL ASSIGN TO 'BUSCARID.CTL'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-BUSCARID.
+      SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
+      SELECT CSV-EXPORT ASSIGN TO 'CONTACTOS.CSV'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-CSV.
+      SELECT CONTEO-CTL ASSIGN TO 'CONTEO-ESPERADO.CTL'
+      ORGANIZATION IS LINE SEQUENTIAL
+      FILE STATUS IS WS-ESTADO-CONTEO.
 
 DATA DIVISION.
    FILE SECTION.
    FD CONTACTO.
-   01 CONTACTO-FILE.
-      05 CONTACTO-ID PIC 9(5).
-      05 EMAIL PIC X(25).
-      05 TELEFONO PIC X(12).
-      05 APELLIDO PIC A(25).
-      05 NOMBRE PIC A(25).
+   COPY CONTACTO REPLACING GRUPO BY CONTACTO-FILE
+                           CAMPO-ID BY CONTACTO-ID
+                           CAMPO-EMAIL BY EMAIL
+                           CAMPO-TEL BY TELEFONO
+                           CAMPO-APE BY APELLIDO
+                           CAMPO-NOM BY NOMBRE
+                           CAMPO-ALTA BY FECHA-ALTA
+                           CAMPO-MOD BY FECHA-MODIFICACION.
+
+   FD TRANSACCIONES.
+   01 TRANSACCION-REGISTRO.
+      05 TX-CONTACTO-ID PIC 9(5).
+      05 TX-CAMPO PIC X(10).
+      05 TX-VALOR PIC X(25).
+
+   FD RETIROS.
+   01 RETIRO-REGISTRO.
+      05 RET-CONTACTO-ID PIC 9(5).
+
+   FD CONTACTOS-ARCHIVADOS.
+   01 CONTACTO-ARCHIVADO.
+      05 ARCH-CONTACTO-ID PIC 9(5).
+      05 ARCH-EMAIL PIC X(25).
+      05 ARCH-TELEFONO PIC X(12).
+      05 ARCH-APELLIDO PIC A(25).
+      05 ARCH-NOMBRE PIC A(25).
+
+   FD EXCEPCIONES.
+   01 EXCEPCION-LINEA PIC X(160).
+
+   FD BUSQUEDA-CTL.
+   01 BUSQUEDA-REGISTRO.
+      05 BQ-APELLIDO PIC A(25).
+      05 BQ-NOMBRE PIC A(25).
+
+   FD BUSCARID-CTL.
+   01 BUSCARID-REGISTRO.
+      05 BID-CONTACTO-ID PIC 9(5).
+
+   SD SORT-WORK.
+   01 SORT-RECORD.
+      05 SR-APELLIDO PIC A(25).
+      05 SR-NOMBRE PIC A(25).
+      05 SR-CONTACTO-ID PIC 9(5).
+      05 SR-EMAIL PIC X(25).
+      05 SR-TELEFONO PIC X(12).
+
+   FD CSV-EXPORT.
+   01 CSV-LINEA PIC X(120).
+
+   FD CONTEO-CTL.
+   01 CTL-REGISTRO-CONTEO.
+      05 CTL-CONTEO-ESPERADO PIC 9(5).
+      05 CTL-FECHA-ESPERADA PIC 9(8).
+      05 CTL-FILE-ID-ESPERADO PIC X(10).
 
    WORKING-STORAGE SECTION.
-   01 WS-CONTACTO.
-      05 WS-CONTACTO-ID PIC 9(5).
-      05 WS-EMAIL PIC X(25).
-      05 WS-TELEFONO PIC X(12).
-      05 WS-APELLIDO PIC A(25).
-      05 WS-NOMBRE PIC A(25).
-   01 WS-EOF PIC A(1). 
+   01 WS-MODO PIC X(12) VALUE SPACES.
+   01 WS-ESTADO-CONTACTO PIC X(2).
+      88 WS-CONTACTO-OK VALUE '00'.
+      88 WS-CONTACTO-NOTFOUND VALUE '23'.
+   COPY CONTACTO REPLACING GRUPO BY WS-CONTACTO
+                           CAMPO-ID BY WS-CONTACTO-ID
+                           CAMPO-EMAIL BY WS-EMAIL
+                           CAMPO-TEL BY WS-TELEFONO
+                           CAMPO-APE BY WS-APELLIDO
+                           CAMPO-NOM BY WS-NOMBRE
+                           CAMPO-ALTA BY WS-FECHA-ALTA
+                           CAMPO-MOD BY WS-FECHA-MODIFICACION.
+   01 WS-EOF PIC A(1).
+   01 WS-ID-BUSCADO PIC 9(5).
+
+   01 WS-TABLA-EMAILS.
+      05 WS-EMAIL-ENTRADA OCCURS 500 TIMES INDEXED BY WS-EMAIL-IDX.
+         10 WS-EMAIL-VALOR PIC X(25) VALUE SPACES.
+         10 WS-EMAIL-CONT PIC 9(3) VALUE 0.
+   01 WS-EMAIL-TOTAL PIC 9(3) VALUE 0.
+   01 WS-EMAIL-SUB PIC 9(3).
+   01 WS-EMAIL-HALLADO PIC A(1).
+   01 WS-TOTAL-CONTACTOS PIC 9(5) VALUE 0.
+   01 WS-ESTADO-TRANSACCIONES PIC X(2).
+   01 WS-EOF-TRANSACCIONES PIC A(1) VALUE 'N'.
+   01 WS-ESTADO-RETIROS PIC X(2).
+   01 WS-EOF-RETIROS PIC A(1) VALUE 'N'.
+   01 WS-ESTADO-ARCHIVADOS PIC X(2).
+   01 WS-TOTAL-RETIRADOS PIC 9(5) VALUE 0.
+   01 WS-ESTADO-EXCEPCIONES PIC X(2).
+   01 WS-CONTACTO-VALIDO PIC A(1).
+   01 WS-AT-COUNT PIC 9(2).
+   01 WS-DOT-COUNT PIC 9(2).
+   01 WS-TOTAL-EXCEPCIONES PIC 9(5) VALUE 0.
+   01 WS-ESTADO-BUSQUEDA PIC X(2).
+   01 WS-ESTADO-BUSCARID PIC X(2).
+   01 WS-TOTAL-HALLADOS PIC 9(5) VALUE 0.
+   01 WS-ESTADO-CSV PIC X(2).
+   01 WS-TOTAL-EXPORTADOS PIC 9(5) VALUE 0.
+   01 WS-ESTADO-CONTEO PIC X(2).
+   01 WS-CONTEO-ESPERADO PIC 9(5).
+   01 WS-CONTEO-CTL-PRESENTE PIC A(1) VALUE 'N'.
+   01 WS-FECHA-ESPERADA PIC 9(8).
+   01 WS-FILE-ID-ESPERADO PIC X(10).
+   01 WS-FILE-ID-ACTUAL PIC X(10) VALUE "DATOS-DAT".
+   01 WS-FECHA-HOY PIC 9(8).
+   01 WS-COMANDO-BACKUP PIC X(120).
+   01 WS-PROGRAMA-ACTUAL PIC X(30) VALUE "ARCHIVO1".
+   01 WS-TELEFONO-CRUDO PIC X(12).
+   01 WS-TELEFONO-LIMPIO PIC X(12).
+   01 WS-TELEFONO-POS PIC 9(2).
+   01 WS-TEL-IDX PIC 9(2).
+   01 WS-TELEFONO-VALIDO PIC A(1).
+   01 WS-CAMBIO-APLICADO PIC A(1).
+   01 WS-DATOS-PATH PIC X(50) VALUE "datos.dat".
 
 PROCEDURE DIVISION.
-   OPEN INPUT CONTACTO.
+   CALL "AUDITORIA" USING WS-PROGRAMA-ACTUAL.
+   MOVE 0 TO RETURN-CODE.
+   PERFORM InicializarConfiguracion.
+   ACCEPT WS-MODO FROM COMMAND-LINE.
+   EVALUATE WS-MODO
+      WHEN "ACTUALIZAR"
+         PERFORM ActualizarContactos
+      WHEN "RETIRAR"
+         PERFORM RetirarContactos
+      WHEN "BUSCAR"
+         PERFORM BuscarPorNombre
+      WHEN "BUSCARID"
+         PERFORM BuscarContactoPorId
+      WHEN "EXPORTAR"
+         PERFORM ExportarCSV
+      WHEN OTHER
+         PERFORM ListarContactos
+         PERFORM ReportarEmailsDuplicados
+   END-EVALUATE.
+   DISPLAY "JOB ARCHIVO1 COMPLETE, RC=" RETURN-CODE.
+GOBACK.
+
+*> Toma la ruta de datos.dat de la variable de entorno
+*> DATOS_DAT_PATH para que un ambiente de prueba pueda apuntar a
+*> una copia sin tocar ni recompilar el SELECT; si la variable no
+*> esta definida se conserva "datos.dat" como venia siendo hasta
+*> ahora.
+InicializarConfiguracion.
+   ACCEPT WS-DATOS-PATH FROM ENVIRONMENT "DATOS_DAT_PATH"
+   IF WS-DATOS-PATH = SPACES
+      MOVE "datos.dat" TO WS-DATOS-PATH
+   END-IF.
+
+*> Lista todos los contactos ordenados por APELLIDO y NOMBRE, no
+*> en el orden fisico/de clave de datos.dat, para que el listado
+*> impreso sirva como una guia telefonica de verdad. La carga y
+*> validacion de cada registro ocurre en la INPUT PROCEDURE del
+*> SORT; la impresion y el conteo de duplicados de EMAIL ocurren
+*> en la OUTPUT PROCEDURE, ya sobre los registros ordenados.
+ListarContactos.
+   PERFORM ValidarEncabezado.
+   IF RETURN-CODE = 8
+      DISPLAY "SE ABORTA EL LISTADO: ENCABEZADO DE datos.dat INVALIDO"
+   ELSE
+      OPEN INPUT CONTACTO
+      IF WS-ESTADO-CONTACTO NOT = "00"
+         DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+         MOVE 8 TO RETURN-CODE
+         CLOSE CONTACTO
+      ELSE
+         CLOSE CONTACTO
+         SORT SORT-WORK ON ASCENDING KEY SR-APELLIDO SR-NOMBRE
+            INPUT PROCEDURE IS CargarParaOrdenar
+            OUTPUT PROCEDURE IS ListarOrdenado
+         DISPLAY "TOTAL CONTACTOS: " WS-TOTAL-CONTACTOS
+         DISPLAY "TOTAL EXCEPCIONES DE VALIDACION: " WS-TOTAL-EXCEPCIONES
+         PERFORM ReconciliarConteo
+      END-IF
+   END-IF.
+
+*> Valida el encabezado del feed (fecha de generacion y file-id de
+*> origen) contra los valores que un job upstream deja en
+*> CONTEO-ESPERADO.CTL, antes de que CargarParaOrdenar procese un
+*> solo WS-CONTACTO, para que un feed generado en la fecha
+*> equivocada o por otro sistema origen se rechace de entrada en
+*> vez de mezclarse con contactos validos. De paso deja cargado
+*> WS-CONTEO-ESPERADO para que ReconciliarConteo revise mas
+*> adelante el conteo de cierre (trailer) contra el mismo archivo.
+*> Si no existe CONTEO-ESPERADO.CTL no hay encabezado ni trailer
+*> declarados y se continua sin marcar excepcion, igual que antes.
+ValidarEncabezado.
+   ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+   OPEN INPUT CONTEO-CTL
+   IF WS-ESTADO-CONTEO = "00"
+      READ CONTEO-CTL
+         AT END CONTINUE
+         NOT AT END
+            MOVE 'S' TO WS-CONTEO-CTL-PRESENTE
+            MOVE CTL-CONTEO-ESPERADO TO WS-CONTEO-ESPERADO
+            MOVE CTL-FECHA-ESPERADA TO WS-FECHA-ESPERADA
+            MOVE CTL-FILE-ID-ESPERADO TO WS-FILE-ID-ESPERADO
+            IF WS-FECHA-ESPERADA NOT = WS-FECHA-HOY
+               DISPLAY "EXCEPCION: ENCABEZADO CON FECHA=" WS-FECHA-ESPERADA
+                  " PERO HOY ES " WS-FECHA-HOY
+               MOVE 8 TO RETURN-CODE
+            END-IF
+            IF WS-FILE-ID-ESPERADO NOT = WS-FILE-ID-ACTUAL
+               DISPLAY "EXCEPCION: ENCABEZADO CON FILE-ID=" WS-FILE-ID-ESPERADO
+                  " PERO SE ESPERABA " WS-FILE-ID-ACTUAL
+               MOVE 8 TO RETURN-CODE
+            END-IF
+      END-READ
+      CLOSE CONTEO-CTL
+   END-IF.
+
+*> Compara WS-TOTAL-CONTACTOS contra el conteo esperado (trailer)
+*> que ValidarEncabezado ya cargo del mismo CONTEO-ESPERADO.CTL,
+*> para que una transferencia truncada de datos.dat no pase
+*> desapercibida. Si no habia CONTEO-ESPERADO.CTL, no hay nada
+*> contra que reconciliar y se continua sin marcar excepcion.
+ReconciliarConteo.
+   IF WS-CONTEO-CTL-PRESENTE = 'S'
+      IF WS-CONTEO-ESPERADO NOT = WS-TOTAL-CONTACTOS
+         DISPLAY "EXCEPCION: CONTEO ESPERADO=" WS-CONTEO-ESPERADO
+            " CONTEO LEIDO=" WS-TOTAL-CONTACTOS
+         MOVE 8 TO RETURN-CODE
+      END-IF
+   END-IF.
+
+*> Recorre datos.dat en orden de clave, valida cada registro y
+*> RELEASE-a al SORT los que pasan; los que no, van directo a
+*> EXCEPCIONES-CONTACTO.DAT sin llegar a ordenarse.
+CargarParaOrdenar.
+   OPEN INPUT CONTACTO
+   OPEN EXTEND EXCEPCIONES
+   IF WS-ESTADO-EXCEPCIONES NOT = "00"
+      OPEN OUTPUT EXCEPCIONES
+      CLOSE EXCEPCIONES
+      OPEN EXTEND EXCEPCIONES
+   END-IF
+   MOVE LOW-VALUES TO CONTACTO-ID
+   START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+      INVALID KEY MOVE 'Y' TO WS-EOF
+   END-START
+   PERFORM UNTIL WS-EOF = 'Y'
+      READ CONTACTO NEXT INTO WS-CONTACTO
+         AT END MOVE 'Y' TO WS-EOF
+         NOT AT END
+            PERFORM ValidarContacto
+            IF WS-CONTACTO-VALIDO = 'S'
+               MOVE WS-APELLIDO TO SR-APELLIDO
+               MOVE WS-NOMBRE TO SR-NOMBRE
+               MOVE WS-CONTACTO-ID TO SR-CONTACTO-ID
+               MOVE WS-EMAIL TO SR-EMAIL
+               MOVE WS-TELEFONO TO SR-TELEFONO
+               RELEASE SORT-RECORD
+            ELSE
+               PERFORM RegistrarExcepcionValidacion
+            END-IF
+      END-READ
+   END-PERFORM.
+   CLOSE EXCEPCIONES.
+   CLOSE CONTACTO.
+
+*> Devuelve los registros ya ordenados por APELLIDO/NOMBRE,
+*> imprimiendo cada uno y acumulando el EMAIL para el reporte de
+*> duplicados.
+ListarOrdenado.
+   MOVE 'N' TO WS-EOF
    DISPLAY "CONTENIDO DEL ARCHIVO:"
-      PERFORM UNTIL WS-EOF='Y'
-         READ CONTACTO INTO WS-CONTACTO
+   PERFORM UNTIL WS-EOF = 'Y'
+      RETURN SORT-WORK
+         AT END MOVE 'Y' TO WS-EOF
+         NOT AT END
+            MOVE SR-CONTACTO-ID TO WS-CONTACTO-ID
+            MOVE SR-EMAIL TO WS-EMAIL
+            MOVE SR-TELEFONO TO WS-TELEFONO
+            MOVE SR-APELLIDO TO WS-APELLIDO
+            MOVE SR-NOMBRE TO WS-NOMBRE
+            DISPLAY WS-CONTACTO
+            ADD 1 TO WS-TOTAL-CONTACTOS
+            PERFORM RegistrarEmail
+      END-RETURN
+   END-PERFORM.
+
+*> Verifica que WS-CONTACTO-ID sea numerico, que WS-EMAIL tenga
+*> forma de correo (un "@" y al menos un "." despues de este), que
+*> WS-TELEFONO sea todo numerico y que APELLIDO/NOMBRE no vengan en
+*> blanco ni sospechosamente cortos (via FUNCTION LENGTH sobre el
+*> valor recortado, al estilo de FUNCTION LENGTH(WS-CADENA) en
+*> funciones.cbl), antes de dejar pasar el contacto al listado
+*> normal. Un registro que no parsea limpio (por ejemplo un
+*> CONTACTO-ID corrupto) se descarta aca en vez de mostrarse como
+*> basura o de cortar la corrida completa.
+ValidarContacto.
+   MOVE 'S' TO WS-CONTACTO-VALIDO
+   IF WS-CONTACTO-ID NOT NUMERIC
+      MOVE 'N' TO WS-CONTACTO-VALIDO
+   END-IF
+   MOVE 0 TO WS-AT-COUNT
+   MOVE 0 TO WS-DOT-COUNT
+   INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+   INSPECT WS-EMAIL TALLYING WS-DOT-COUNT FOR ALL "."
+   IF WS-AT-COUNT NOT = 1 OR WS-DOT-COUNT = 0
+      MOVE 'N' TO WS-CONTACTO-VALIDO
+   END-IF
+   IF WS-TELEFONO NOT NUMERIC
+      MOVE 'N' TO WS-CONTACTO-VALIDO
+   END-IF
+   IF FUNCTION LENGTH(FUNCTION TRIM(WS-APELLIDO)) < 2
+      MOVE 'N' TO WS-CONTACTO-VALIDO
+   END-IF
+   IF FUNCTION LENGTH(FUNCTION TRIM(WS-NOMBRE)) < 2
+      MOVE 'N' TO WS-CONTACTO-VALIDO
+   END-IF.
+
+*> Agrega a EXCEPCIONES-CONTACTO.DAT una linea por cada contacto
+*> que no paso la validacion, en vez de dejarlo fluir mezclado con
+*> el listado normal.
+RegistrarExcepcionValidacion.
+   ADD 1 TO WS-TOTAL-EXCEPCIONES
+   MOVE SPACES TO EXCEPCION-LINEA
+   STRING "CONTACTO-ID=" WS-CONTACTO-ID
+      " EMAIL=[" WS-EMAIL "] TELEFONO=[" WS-TELEFONO "]"
+      " APELLIDO=[" WS-APELLIDO "] NOMBRE=[" WS-NOMBRE "]"
+      DELIMITED BY SIZE INTO EXCEPCION-LINEA
+   WRITE EXCEPCION-LINEA.
+
+*> Acumula WS-EMAIL en WS-TABLA-EMAILS, incrementando el contador
+*> de la entrada existente si el correo ya se vio antes.
+RegistrarEmail.
+   MOVE 'N' TO WS-EMAIL-HALLADO
+   PERFORM VARYING WS-EMAIL-SUB FROM 1 BY 1
+      UNTIL WS-EMAIL-SUB > WS-EMAIL-TOTAL
+      IF WS-EMAIL-VALOR(WS-EMAIL-SUB) = WS-EMAIL
+         ADD 1 TO WS-EMAIL-CONT(WS-EMAIL-SUB)
+         MOVE 'S' TO WS-EMAIL-HALLADO
+         MOVE WS-EMAIL-TOTAL TO WS-EMAIL-SUB
+      END-IF
+   END-PERFORM
+   IF WS-EMAIL-HALLADO = 'N' AND WS-EMAIL-TOTAL < 500
+      ADD 1 TO WS-EMAIL-TOTAL
+      MOVE WS-EMAIL TO WS-EMAIL-VALOR(WS-EMAIL-TOTAL)
+      MOVE 1 TO WS-EMAIL-CONT(WS-EMAIL-TOTAL)
+   END-IF.
+
+*> Imprime el reporte de excepcion de EMAILs repetidos.
+ReportarEmailsDuplicados.
+   DISPLAY " "
+   DISPLAY "*** CONTACTOS CON EMAIL DUPLICADO ***"
+   PERFORM VARYING WS-EMAIL-SUB FROM 1 BY 1
+      UNTIL WS-EMAIL-SUB > WS-EMAIL-TOTAL
+      IF WS-EMAIL-CONT(WS-EMAIL-SUB) > 1
+         DISPLAY WS-EMAIL-VALOR(WS-EMAIL-SUB) " APARECE "
+            WS-EMAIL-CONT(WS-EMAIL-SUB) " VECES"
+      END-IF
+   END-PERFORM.
+
+*> Lee el CONTACTO-ID a buscar desde BUSCARID.CTL, mismo esquema
+*> de companion-CTL que BUSQUEDA-CTL usa para el criterio de
+*> BuscarPorNombre.
+BuscarContactoPorId.
+   OPEN INPUT BUSCARID-CTL
+   IF WS-ESTADO-BUSCARID NOT = "00"
+      DISPLAY "NO HAY BUSCARID.CTL CON EL CONTACTO-ID A BUSCAR"
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      READ BUSCARID-CTL
+         AT END DISPLAY "BUSCARID.CTL VACIO"
+         NOT AT END
+            MOVE BID-CONTACTO-ID TO WS-ID-BUSCADO
+            CLOSE BUSCARID-CTL
+            PERFORM BuscarPorId
+      END-READ
+   END-IF.
+
+*> Acceso aleatorio a un unico contacto por CONTACTO-ID, ahora
+*> posible porque el archivo esta indexado por esa clave.
+BuscarPorId.
+   OPEN INPUT CONTACTO
+   IF WS-ESTADO-CONTACTO NOT = "00"
+      DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      MOVE WS-ID-BUSCADO TO CONTACTO-ID
+      READ CONTACTO INTO WS-CONTACTO
+         INVALID KEY DISPLAY "CONTACTO NO ENCONTRADO: " WS-ID-BUSCADO
+         NOT INVALID KEY DISPLAY WS-CONTACTO
+      END-READ
+      CLOSE CONTACTO
+   END-IF.
+
+*> Copia datos.dat a un respaldo fechado antes de cualquier corrida
+*> de mantenimiento que lo abra en modo I-O/EXTEND, para poder
+*> restaurar la version de anoche si una corrida sale mal.
+RespaldarDatos.
+   ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+   MOVE SPACES TO WS-COMANDO-BACKUP
+   STRING "cp " FUNCTION TRIM(WS-DATOS-PATH)
+      " " FUNCTION TRIM(WS-DATOS-PATH) ".BAK-" WS-FECHA-HOY
+      DELIMITED BY SIZE INTO WS-COMANDO-BACKUP
+   CALL "SYSTEM" USING WS-COMANDO-BACKUP.
+
+*> Modo mantenimiento: aplica un archivo de transacciones
+*> (CONTACTO-ID + campo + valor nuevo) contra datos.dat,
+*> localizando cada contacto por su clave y haciendo REWRITE en
+*> el lugar, en vez de tener que regenerar todo el archivo desde
+*> afuera para cambiar un TELEFONO o EMAIL.
+ActualizarContactos.
+   PERFORM RespaldarDatos.
+   OPEN I-O CONTACTO
+   IF WS-ESTADO-CONTACTO NOT = "00"
+      DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      OPEN INPUT TRANSACCIONES
+      IF WS-ESTADO-TRANSACCIONES NOT = "00"
+         DISPLAY "NO HAY TRANSACCIONES.DAT PARA PROCESAR"
+      ELSE
+         PERFORM UNTIL WS-EOF-TRANSACCIONES = 'Y'
+            READ TRANSACCIONES
+               AT END MOVE 'Y' TO WS-EOF-TRANSACCIONES
+               NOT AT END PERFORM AplicarTransaccion
+            END-READ
+         END-PERFORM
+         CLOSE TRANSACCIONES
+      END-IF
+      CLOSE CONTACTO
+   END-IF.
+
+*> Aplica una transaccion individual sobre el contacto indicado.
+AplicarTransaccion.
+   MOVE TX-CONTACTO-ID TO CONTACTO-ID
+   READ CONTACTO
+      INVALID KEY
+         DISPLAY "CONTACTO NO ENCONTRADO PARA ACTUALIZAR: "
+            TX-CONTACTO-ID
+      NOT INVALID KEY
+         MOVE 'N' TO WS-CAMBIO-APLICADO
+         EVALUATE TX-CAMPO
+            WHEN "EMAIL"
+               MOVE TX-VALOR TO EMAIL
+               MOVE 'S' TO WS-CAMBIO-APLICADO
+            WHEN "TELEFONO"
+               MOVE TX-VALOR(1:12) TO WS-TELEFONO-CRUDO
+               PERFORM NormalizarTelefono
+               IF WS-TELEFONO-VALIDO = 'S'
+                  MOVE WS-TELEFONO-LIMPIO TO TELEFONO
+                  MOVE 'S' TO WS-CAMBIO-APLICADO
+               ELSE
+                  DISPLAY "TELEFONO INVALIDO, SE IGNORA: " TX-VALOR
+               END-IF
+            WHEN "APELLIDO"
+               MOVE TX-VALOR TO APELLIDO
+               MOVE 'S' TO WS-CAMBIO-APLICADO
+            WHEN "NOMBRE"
+               MOVE TX-VALOR TO NOMBRE
+               MOVE 'S' TO WS-CAMBIO-APLICADO
+            WHEN OTHER DISPLAY "CAMPO DESCONOCIDO: " TX-CAMPO
+         END-EVALUATE
+         IF WS-CAMBIO-APLICADO = 'S'
+            ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+            MOVE WS-FECHA-HOY TO FECHA-MODIFICACION
+            REWRITE CONTACTO-FILE
+               INVALID KEY DISPLAY "ERROR AL ACTUALIZAR: " TX-CONTACTO-ID
+            END-REWRITE
+         END-IF
+   END-READ.
+
+*> Rutina compartida de normalizacion de TELEFONO: quita puntuacion
+*> tipica (guiones, parentesis, espacios) al estilo del INSPECT
+*> REPLACING de CONTIENE sobre la ruta de directorio, compacta los
+*> digitos que quedan en WS-TELEFONO-LIMPIO y valida que la cantidad
+*> resultante tenga forma de telefono (7 a 12 digitos) antes de que
+*> AplicarTransaccion la deje entrar a TELEFONO, para que datos.dat
+*> nunca termine con "555-1234" y "5551234" mezclados como si fueran
+*> valores distintos.
+NormalizarTelefono.
+   INSPECT WS-TELEFONO-CRUDO REPLACING ALL '-' BY SPACE
+                                        '(' BY SPACE
+                                        ')' BY SPACE
+   MOVE SPACES TO WS-TELEFONO-LIMPIO
+   MOVE 0 TO WS-TELEFONO-POS
+   PERFORM VARYING WS-TEL-IDX FROM 1 BY 1 UNTIL WS-TEL-IDX > 12
+      IF WS-TELEFONO-CRUDO(WS-TEL-IDX:1) IS NUMERIC
+         ADD 1 TO WS-TELEFONO-POS
+         MOVE WS-TELEFONO-CRUDO(WS-TEL-IDX:1)
+            TO WS-TELEFONO-LIMPIO(WS-TELEFONO-POS:1)
+      END-IF
+   END-PERFORM
+   IF WS-TELEFONO-POS >= 7 AND WS-TELEFONO-POS <= 12
+      MOVE 'S' TO WS-TELEFONO-VALIDO
+   ELSE
+      MOVE 'N' TO WS-TELEFONO-VALIDO
+   END-IF.
+
+*> Modo retiro: da de baja del maestro cada CONTACTO-ID listado en
+*> RETIROS.DAT, dejando el registro completo en
+*> CONTACTOS-ARCHIVADOS.DAT antes de borrarlo de datos.dat, para
+*> no perder el historico de un contacto que ya no esta vigente.
+RetirarContactos.
+   OPEN INPUT RETIROS
+   IF WS-ESTADO-RETIROS NOT = "00"
+      DISPLAY "NO HAY RETIROS.DAT PARA PROCESAR"
+   ELSE
+      PERFORM RespaldarDatos
+      OPEN I-O CONTACTO
+      IF WS-ESTADO-CONTACTO NOT = "00"
+         DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+         MOVE 8 TO RETURN-CODE
+         CLOSE RETIROS
+      ELSE
+         OPEN EXTEND CONTACTOS-ARCHIVADOS
+         IF WS-ESTADO-ARCHIVADOS NOT = "00"
+            OPEN OUTPUT CONTACTOS-ARCHIVADOS
+            CLOSE CONTACTOS-ARCHIVADOS
+            OPEN EXTEND CONTACTOS-ARCHIVADOS
+         END-IF
+         PERFORM UNTIL WS-EOF-RETIROS = 'Y'
+            READ RETIROS
+               AT END MOVE 'Y' TO WS-EOF-RETIROS
+               NOT AT END PERFORM ArchivarContacto
+            END-READ
+         END-PERFORM
+         CLOSE CONTACTOS-ARCHIVADOS
+         CLOSE CONTACTO
+         CLOSE RETIROS
+         DISPLAY "TOTAL CONTACTOS RETIRADOS: " WS-TOTAL-RETIRADOS
+      END-IF
+   END-IF.
+
+*> Archiva y borra un unico contacto indicado en RETIROS.DAT.
+ArchivarContacto.
+   MOVE RET-CONTACTO-ID TO CONTACTO-ID
+   READ CONTACTO
+      INVALID KEY
+         DISPLAY "CONTACTO NO ENCONTRADO PARA RETIRAR: "
+            RET-CONTACTO-ID
+      NOT INVALID KEY
+         MOVE CONTACTO-ID TO ARCH-CONTACTO-ID
+         MOVE EMAIL TO ARCH-EMAIL
+         MOVE TELEFONO TO ARCH-TELEFONO
+         MOVE APELLIDO TO ARCH-APELLIDO
+         MOVE NOMBRE TO ARCH-NOMBRE
+         WRITE CONTACTO-ARCHIVADO
+         DELETE CONTACTO
+            INVALID KEY DISPLAY "ERROR AL RETIRAR: " RET-CONTACTO-ID
+         END-DELETE
+         ADD 1 TO WS-TOTAL-RETIRADOS
+   END-READ.
+
+*> Modo busqueda: lee el APELLIDO (y opcionalmente el NOMBRE) a
+*> buscar desde BUSQUEDA.CTL y recorre datos.dat completo
+*> imprimiendo solo los contactos que coinciden, para no tener que
+*> desplazarse por el listado completo cada vez que se quiere
+*> saber si una persona ya esta en el directorio.
+BuscarPorNombre.
+   OPEN INPUT BUSQUEDA-CTL
+   IF WS-ESTADO-BUSQUEDA NOT = "00"
+      DISPLAY "NO HAY BUSQUEDA.CTL CON EL CRITERIO DE BUSQUEDA"
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      READ BUSQUEDA-CTL
+         AT END DISPLAY "BUSQUEDA.CTL VACIO"
+         NOT AT END
+            CLOSE BUSQUEDA-CTL
+            PERFORM RecorrerYBuscar
+      END-READ
+   END-IF.
+
+*> Recorre CONTACTO completo comparando APELLIDO (y NOMBRE si fue
+*> indicado) contra el criterio leido de BUSQUEDA.CTL.
+RecorrerYBuscar.
+   OPEN INPUT CONTACTO
+   IF WS-ESTADO-CONTACTO NOT = "00"
+      DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      MOVE LOW-VALUES TO CONTACTO-ID
+      START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+         INVALID KEY MOVE 'Y' TO WS-EOF
+      END-START
+      PERFORM UNTIL WS-EOF = 'Y'
+         READ CONTACTO NEXT INTO WS-CONTACTO
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END DISPLAY WS-CONTACTO
+            NOT AT END
+               IF WS-APELLIDO = BQ-APELLIDO
+                  AND (BQ-NOMBRE = SPACES OR WS-NOMBRE = BQ-NOMBRE)
+                  DISPLAY WS-CONTACTO
+                  ADD 1 TO WS-TOTAL-HALLADOS
+               END-IF
          END-READ
-      END-PERFORM.
-   CLOSE CONTACTO.
-STOP RUN.
+      END-PERFORM
+      CLOSE CONTACTO
+      DISPLAY "TOTAL CONTACTOS HALLADOS: " WS-TOTAL-HALLADOS
+   END-IF.
+
+*> Modo exportacion: vuelca CONTACTO-ID, EMAIL, TELEFONO, APELLIDO
+*> y NOMBRE de cada contacto como un registro separado por comas
+*> en CONTACTOS.CSV, para que otros equipos puedan cargar el
+*> directorio en una planilla en vez de leer la salida fija de
+*> ARCHIVO1.
+ExportarCSV.
+   OPEN INPUT CONTACTO
+   IF WS-ESTADO-CONTACTO NOT = "00"
+      DISPLAY "NO SE PUDO ABRIR datos.dat, ESTADO=" WS-ESTADO-CONTACTO
+      MOVE 8 TO RETURN-CODE
+   ELSE
+      OPEN OUTPUT CSV-EXPORT
+      MOVE LOW-VALUES TO CONTACTO-ID
+      START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+         INVALID KEY MOVE 'Y' TO WS-EOF
+      END-START
+      PERFORM UNTIL WS-EOF = 'Y'
+         READ CONTACTO NEXT INTO WS-CONTACTO
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END PERFORM EscribirLineaCSV
+         END-READ
+      END-PERFORM
+      CLOSE CSV-EXPORT
+      CLOSE CONTACTO
+      DISPLAY "TOTAL CONTACTOS EXPORTADOS: " WS-TOTAL-EXPORTADOS
+   END-IF.
+
+*> Arma una linea CSV con los campos de WS-CONTACTO separados por
+*> comas, recortando los espacios de relleno de cada campo
+*> alfanumerico.
+EscribirLineaCSV.
+   MOVE SPACES TO CSV-LINEA
+   STRING WS-CONTACTO-ID DELIMITED BY SIZE
+      "," FUNCTION TRIM(WS-EMAIL) DELIMITED BY SIZE
+      "," FUNCTION TRIM(WS-TELEFONO) DELIMITED BY SIZE
+      "," FUNCTION TRIM(WS-APELLIDO) DELIMITED BY SIZE
+      "," FUNCTION TRIM(WS-NOMBRE) DELIMITED BY SIZE
+      INTO CSV-LINEA
+   END-STRING
+   WRITE CSV-LINEA
+   ADD 1 TO WS-TOTAL-EXPORTADOS.

@@ -0,0 +1,235 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPARARDIRECTORIO.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Compara dos fotos de CONTACTO-FILE (por ejemplo la de ayer y la
+*> de hoy) recorriendo ambas en orden ascendente de CONTACTO-ID, el
+*> mismo merge por clave que ya usa MERGECONTACTOS, en vez de
+*> intercalar los registros informa de alta, baja y cambio por cada
+*> CONTACTO-ID: ALTA cuando el identificador solo aparece en la foto
+*> de hoy, BAJA cuando solo aparece en la de ayer, y CAMBIO cuando
+*> aparece en las dos pero difiere EMAIL, TELEFONO, APELLIDO o
+*> NOMBRE. Las dos rutas de entrada salen de variables de entorno,
+*> mismo mecanismo de InicializarConfiguracion que ARCHIVOS y
+*> ARCHIVO1, para no tener que recompilar el SELECT por cada corrida.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT AYER ASSIGN DYNAMIC WS-RUTA-AYER
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS AYER-CONTACTO-ID
+   FILE STATUS IS WS-ESTADO-AYER.
+SELECT HOY ASSIGN DYNAMIC WS-RUTA-HOY
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS HOY-CONTACTO-ID
+   FILE STATUS IS WS-ESTADO-HOY.
+SELECT REPORTE ASSIGN TO 'COMPARACION-DIRECTORIO.RPT'
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-REPORTE.
+
+DATA DIVISION.
+FILE SECTION.
+FD AYER.
+COPY CONTACTO REPLACING GRUPO BY AYER-FILE
+                        CAMPO-ID BY AYER-CONTACTO-ID
+                        CAMPO-EMAIL BY AYER-EMAIL
+                        CAMPO-TEL BY AYER-TELEFONO
+                        CAMPO-APE BY AYER-APELLIDO
+                        CAMPO-NOM BY AYER-NOMBRE
+                        CAMPO-ALTA BY AYER-FECHA-ALTA
+                        CAMPO-MOD BY AYER-FECHA-MODIFICACION.
+
+FD HOY.
+COPY CONTACTO REPLACING GRUPO BY HOY-FILE
+                        CAMPO-ID BY HOY-CONTACTO-ID
+                        CAMPO-EMAIL BY HOY-EMAIL
+                        CAMPO-TEL BY HOY-TELEFONO
+                        CAMPO-APE BY HOY-APELLIDO
+                        CAMPO-NOM BY HOY-NOMBRE
+                        CAMPO-ALTA BY HOY-FECHA-ALTA
+                        CAMPO-MOD BY HOY-FECHA-MODIFICACION.
+
+FD REPORTE.
+01 REPORTE-LINEA PIC X(120).
+
+WORKING-STORAGE SECTION.
+01 WS-RUTA-AYER PIC X(50) VALUE "DATOS-AYER.DAT".
+01 WS-RUTA-HOY PIC X(50) VALUE "DATOS-HOY.DAT".
+01 WS-ESTADO-AYER PIC X(2).
+01 WS-ESTADO-HOY PIC X(2).
+01 WS-ESTADO-REPORTE PIC X(2).
+01 WS-EOF-AYER PIC A(1) VALUE 'N'.
+01 WS-EOF-HOY PIC A(1) VALUE 'N'.
+01 WS-TOTAL-ALTAS PIC 9(5) VALUE 0.
+01 WS-TOTAL-BAJAS PIC 9(5) VALUE 0.
+01 WS-TOTAL-CAMBIOS PIC 9(5) VALUE 0.
+01 WS-TOTAL-SIN-CAMBIO PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Inicio.
+    MOVE 0 TO RETURN-CODE.
+    PERFORM InicializarConfiguracion.
+    PERFORM AbrirArchivos.
+    PERFORM LeerSiguienteAyer.
+    PERFORM LeerSiguienteHoy.
+    PERFORM UNTIL WS-EOF-AYER = 'Y' AND WS-EOF-HOY = 'Y'
+       EVALUATE TRUE
+          WHEN WS-EOF-AYER = 'Y'
+             PERFORM RegistrarAlta
+             PERFORM LeerSiguienteHoy
+          WHEN WS-EOF-HOY = 'Y'
+             PERFORM RegistrarBaja
+             PERFORM LeerSiguienteAyer
+          WHEN AYER-CONTACTO-ID = HOY-CONTACTO-ID
+             PERFORM CompararRegistro
+             PERFORM LeerSiguienteAyer
+             PERFORM LeerSiguienteHoy
+          WHEN AYER-CONTACTO-ID < HOY-CONTACTO-ID
+             PERFORM RegistrarBaja
+             PERFORM LeerSiguienteAyer
+          WHEN OTHER
+             PERFORM RegistrarAlta
+             PERFORM LeerSiguienteHoy
+       END-EVALUATE
+    END-PERFORM.
+    PERFORM CerrarArchivos.
+    DISPLAY "ALTAS: " WS-TOTAL-ALTAS
+       " BAJAS: " WS-TOTAL-BAJAS
+       " CAMBIOS: " WS-TOTAL-CAMBIOS
+       " SIN CAMBIO: " WS-TOTAL-SIN-CAMBIO.
+    IF RETURN-CODE = 0
+       AND (WS-TOTAL-ALTAS > 0 OR WS-TOTAL-BAJAS > 0 OR WS-TOTAL-CAMBIOS > 0)
+       MOVE 4 TO RETURN-CODE
+    END-IF.
+DISPLAY "JOB COMPARARDIRECTORIO COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Toma las rutas de las dos fotos de variables de entorno
+*> COMPARARDIRECTORIO_AYER y COMPARARDIRECTORIO_HOY para no
+*> recompilar el SELECT por cada corrida; si no estan definidas se
+*> usan DATOS-AYER.DAT y DATOS-HOY.DAT como valores por defecto.
+InicializarConfiguracion.
+    ACCEPT WS-RUTA-AYER FROM ENVIRONMENT "COMPARARDIRECTORIO_AYER"
+    IF WS-RUTA-AYER = SPACES
+       MOVE "DATOS-AYER.DAT" TO WS-RUTA-AYER
+    END-IF
+    ACCEPT WS-RUTA-HOY FROM ENVIRONMENT "COMPARARDIRECTORIO_HOY"
+    IF WS-RUTA-HOY = SPACES
+       MOVE "DATOS-HOY.DAT" TO WS-RUTA-HOY
+    END-IF.
+
+*> Abre las dos fotos en orden de clave y el reporte de salida.
+AbrirArchivos.
+    OPEN INPUT AYER
+    IF WS-ESTADO-AYER NOT = "00"
+       DISPLAY "NO SE PUDO ABRIR " WS-RUTA-AYER ", ESTADO=" WS-ESTADO-AYER
+       MOVE 'Y' TO WS-EOF-AYER
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE LOW-VALUES TO AYER-CONTACTO-ID
+       START AYER KEY IS NOT LESS THAN AYER-CONTACTO-ID
+          INVALID KEY MOVE 'Y' TO WS-EOF-AYER
+       END-START
+    END-IF
+    OPEN INPUT HOY
+    IF WS-ESTADO-HOY NOT = "00"
+       DISPLAY "NO SE PUDO ABRIR " WS-RUTA-HOY ", ESTADO=" WS-ESTADO-HOY
+       MOVE 'Y' TO WS-EOF-HOY
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE LOW-VALUES TO HOY-CONTACTO-ID
+       START HOY KEY IS NOT LESS THAN HOY-CONTACTO-ID
+          INVALID KEY MOVE 'Y' TO WS-EOF-HOY
+       END-START
+    END-IF
+    OPEN OUTPUT REPORTE.
+
+*> Trae el siguiente registro de la foto de ayer en orden de clave.
+LeerSiguienteAyer.
+    IF WS-EOF-AYER NOT = 'Y'
+       READ AYER NEXT
+          AT END MOVE 'Y' TO WS-EOF-AYER
+       END-READ
+    END-IF.
+
+*> Trae el siguiente registro de la foto de hoy en orden de clave.
+LeerSiguienteHoy.
+    IF WS-EOF-HOY NOT = 'Y'
+       READ HOY NEXT
+          AT END MOVE 'Y' TO WS-EOF-HOY
+       END-READ
+    END-IF.
+
+*> El CONTACTO-ID actual de hoy no existe en la foto de ayer.
+RegistrarAlta.
+    ADD 1 TO WS-TOTAL-ALTAS
+    MOVE SPACES TO REPORTE-LINEA
+    STRING "ALTA   CONTACTO-ID=" HOY-CONTACTO-ID
+       " EMAIL=" HOY-EMAIL " TELEFONO=" HOY-TELEFONO
+       " APELLIDO=" HOY-APELLIDO " NOMBRE=" HOY-NOMBRE
+       DELIMITED BY SIZE INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA.
+
+*> El CONTACTO-ID actual de ayer ya no existe en la foto de hoy.
+RegistrarBaja.
+    ADD 1 TO WS-TOTAL-BAJAS
+    MOVE SPACES TO REPORTE-LINEA
+    STRING "BAJA   CONTACTO-ID=" AYER-CONTACTO-ID
+       " EMAIL=" AYER-EMAIL " TELEFONO=" AYER-TELEFONO
+       " APELLIDO=" AYER-APELLIDO " NOMBRE=" AYER-NOMBRE
+       DELIMITED BY SIZE INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA.
+
+*> El mismo CONTACTO-ID existe en las dos fotos: compara campo por
+*> campo y solo escribe una linea al reporte si algo cambio.
+CompararRegistro.
+    IF AYER-EMAIL NOT = HOY-EMAIL
+       OR AYER-TELEFONO NOT = HOY-TELEFONO
+       OR AYER-APELLIDO NOT = HOY-APELLIDO
+       OR AYER-NOMBRE NOT = HOY-NOMBRE
+       ADD 1 TO WS-TOTAL-CAMBIOS
+       MOVE SPACES TO REPORTE-LINEA
+       STRING "CAMBIO CONTACTO-ID=" HOY-CONTACTO-ID
+          DELIMITED BY SIZE INTO REPORTE-LINEA
+       WRITE REPORTE-LINEA
+       IF AYER-EMAIL NOT = HOY-EMAIL
+          PERFORM ReportarCambioCampo
+       END-IF
+       IF AYER-TELEFONO NOT = HOY-TELEFONO
+          MOVE SPACES TO REPORTE-LINEA
+          STRING "       TELEFONO: " AYER-TELEFONO " -> " HOY-TELEFONO
+             DELIMITED BY SIZE INTO REPORTE-LINEA
+          WRITE REPORTE-LINEA
+       END-IF
+       IF AYER-APELLIDO NOT = HOY-APELLIDO
+          MOVE SPACES TO REPORTE-LINEA
+          STRING "       APELLIDO: " AYER-APELLIDO " -> " HOY-APELLIDO
+             DELIMITED BY SIZE INTO REPORTE-LINEA
+          WRITE REPORTE-LINEA
+       END-IF
+       IF AYER-NOMBRE NOT = HOY-NOMBRE
+          MOVE SPACES TO REPORTE-LINEA
+          STRING "       NOMBRE: " AYER-NOMBRE " -> " HOY-NOMBRE
+             DELIMITED BY SIZE INTO REPORTE-LINEA
+          WRITE REPORTE-LINEA
+       END-IF
+    ELSE
+       ADD 1 TO WS-TOTAL-SIN-CAMBIO
+    END-IF.
+
+*> Detalle de un cambio de EMAIL, separado porque es el unico campo
+*> alfanumerico de longitud distinta a TELEFONO/APELLIDO/NOMBRE.
+ReportarCambioCampo.
+    MOVE SPACES TO REPORTE-LINEA
+    STRING "       EMAIL: " AYER-EMAIL " -> " HOY-EMAIL
+       DELIMITED BY SIZE INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA.
+
+CerrarArchivos.
+    CLOSE AYER
+    CLOSE HOY
+    CLOSE REPORTE.

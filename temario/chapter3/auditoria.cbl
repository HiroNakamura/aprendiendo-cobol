@@ -0,0 +1,52 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITORIA.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+SECURITY. NO ES CONFIDENCIAL.
+
+*> Subprograma compartido que le da cuerpo a la clausula SECURITY: en
+*> vez de dejarla como documentacion muerta, cada programa la llama al
+*> arrancar para dejar constancia de quien corrio que PROGRAM-ID y
+*> cuando en ACCESOS.LOG. Asi hasta un programa "NO ES CONFIDENCIAL"
+*> queda con un rastro de auditoria minimo, igual que cualquier otro
+*> job que toca archivos.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT LOG-ACCESOS ASSIGN TO "ACCESOS.LOG"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-LOG.
+
+DATA DIVISION.
+FILE SECTION.
+FD LOG-ACCESOS.
+01 LOG-LINEA PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-LOG PIC X(2).
+01 WS-FECHA-HOY PIC 9(8).
+01 WS-HORA-AHORA PIC 9(8).
+01 WS-USUARIO PIC X(20).
+
+LINKAGE SECTION.
+01 LS-PROGRAMA PIC X(30).
+
+PROCEDURE DIVISION USING LS-PROGRAMA.
+Inicio.
+    OPEN EXTEND LOG-ACCESOS
+    IF WS-ESTADO-LOG NOT = "00"
+       OPEN OUTPUT LOG-ACCESOS
+       CLOSE LOG-ACCESOS
+       OPEN EXTEND LOG-ACCESOS
+    END-IF
+    ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+    ACCEPT WS-HORA-AHORA FROM TIME
+    ACCEPT WS-USUARIO FROM USER NAME
+    MOVE SPACES TO LOG-LINEA
+    STRING WS-FECHA-HOY " " WS-HORA-AHORA " "
+       LS-PROGRAMA " " WS-USUARIO
+       DELIMITED BY SIZE INTO LOG-LINEA
+    WRITE LOG-LINEA
+    CLOSE LOG-ACCESOS.
+GOBACK.

@@ -0,0 +1,57 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOTEDIARIO.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Corre el chequeo de existencia de datos.dat (ARCHIVOS), el
+*> listado de contactos (ARCHIVO1) y el contador de ejemplo
+*> (CONTADOR) como un unico job encadenado, verificando el
+*> RETURN-CODE de cada paso antes de dejar correr al siguiente,
+*> para que un datos.dat en mal estado no deje correr los pasos
+*> de abajo contra basura.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-RC-PASO PIC S9(4) COMP-5.
+
+PROCEDURE DIVISION.
+Inicio.
+    DISPLAY "*** LOTE DIARIO: INICIO ***"
+
+    DISPLAY "PASO 1: ARCHIVOS"
+    CALL "ARCHIVOS"
+    MOVE RETURN-CODE TO WS-RC-PASO
+    IF WS-RC-PASO NOT = 0
+       DISPLAY "PASO 1 (ARCHIVOS) FALLO CON RC=" WS-RC-PASO
+       DISPLAY "*** LOTE DIARIO: ABORTADO ***"
+       MOVE WS-RC-PASO TO RETURN-CODE
+       DISPLAY "JOB LOTEDIARIO COMPLETE, RC=" RETURN-CODE
+       GOBACK
+    END-IF
+
+    DISPLAY "PASO 2: ARCHIVO1"
+    CALL "ARCHIVO1"
+    MOVE RETURN-CODE TO WS-RC-PASO
+    IF WS-RC-PASO NOT = 0
+       DISPLAY "PASO 2 (ARCHIVO1) FALLO CON RC=" WS-RC-PASO
+       DISPLAY "*** LOTE DIARIO: ABORTADO ***"
+       MOVE WS-RC-PASO TO RETURN-CODE
+       DISPLAY "JOB LOTEDIARIO COMPLETE, RC=" RETURN-CODE
+       GOBACK
+    END-IF
+
+    DISPLAY "PASO 3: CONTADOR"
+    CALL "CONTADOR"
+    MOVE RETURN-CODE TO WS-RC-PASO
+    IF WS-RC-PASO NOT = 0
+       DISPLAY "PASO 3 (CONTADOR) FALLO CON RC=" WS-RC-PASO
+       DISPLAY "*** LOTE DIARIO: ABORTADO ***"
+       MOVE WS-RC-PASO TO RETURN-CODE
+       DISPLAY "JOB LOTEDIARIO COMPLETE, RC=" RETURN-CODE
+       GOBACK
+    END-IF
+
+    DISPLAY "*** LOTE DIARIO: FIN OK ***"
+    MOVE 0 TO RETURN-CODE.
+    DISPLAY "JOB LOTEDIARIO COMPLETE, RC=" RETURN-CODE.
+STOP RUN.

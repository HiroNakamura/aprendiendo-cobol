@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORTEDIRECTORIO.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Cruza datos.dat (CONTACTO-FILE) con ESTUDIANTES.DAT por nombre,
+*> ya que ambos archivos hoy son totalmente independientes y no
+*> comparten ninguna clave. ESTUDIANTES.DAT se carga entero a una
+*> tabla en memoria (mismo estilo que WS-TABLA-EMAILS en ARCHIVO1)
+*> porque es LINE SEQUENTIAL y se recorre muchas veces; datos.dat se
+*> recorre una sola vez en orden de clave via START/READ NEXT, como
+*> en MERGECONTACTOS. Un contacto se considera "tambien estudiante"
+*> cuando su APELLIDO o su NOMBRE aparece dentro del Nombre completo
+*> del estudiante.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT CONTACTO ASSIGN DYNAMIC WS-DATOS-PATH
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS CONTACTO-ID
+   FILE STATUS IS WS-ESTADO-CONTACTO.
+SELECT ESTUDIANTES-FILE ASSIGN TO "ESTUDIANTES.DAT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-ESTUDIANTES.
+SELECT REPORTE-FILE ASSIGN TO "REPORTE-DIRECTORIO.TXT"
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-REPORTE.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTACTO.
+COPY CONTACTO REPLACING GRUPO BY CONTACTO-FILE
+                        CAMPO-ID BY CONTACTO-ID
+                        CAMPO-EMAIL BY EMAIL
+                        CAMPO-TEL BY TELEFONO
+                        CAMPO-APE BY APELLIDO
+                        CAMPO-NOM BY NOMBRE
+                        CAMPO-ALTA BY FECHA-ALTA
+                        CAMPO-MOD BY FECHA-MODIFICACION.
+
+FD ESTUDIANTES-FILE.
+01 ESTUDIANTES-REGISTRO.
+ 02 FD-EstudianteId PIC 9(8).
+ 02 FD-Iniciales PIC A(4).
+ 02 FD-Nombre PIC A(33).
+ 02 FD-Genero PIC A(1).
+ 02 FD-Edad PIC 9(2).
+
+FD REPORTE-FILE.
+01 REPORTE-LINEA PIC X(120).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-CONTACTO PIC X(2).
+01 WS-ESTADO-ESTUDIANTES PIC X(2).
+01 WS-ESTADO-REPORTE PIC X(2).
+01 WS-EOF-CONTACTO PIC A(1) VALUE 'N'.
+01 WS-DATOS-PATH PIC X(50) VALUE "datos.dat".
+
+01 WS-TABLA-ESTUDIANTES.
+   05 WS-ESTUDIANTE-ENTRADA OCCURS 500 TIMES INDEXED BY WS-EST-IDX.
+      10 WS-EST-ID PIC 9(8).
+      10 WS-EST-NOMBRE PIC A(33).
+01 WS-EST-TOTAL PIC 9(3) VALUE 0.
+01 WS-EST-SUB PIC 9(3).
+01 WS-EST-HALLADO PIC A(1).
+
+01 WS-TOTAL-COINCIDENCIAS PIC 9(5) VALUE 0.
+01 WS-TALLY-APELLIDO PIC 9(3).
+01 WS-TALLY-NOMBRE PIC 9(3).
+
+PROCEDURE DIVISION.
+Inicio.
+    MOVE 0 TO RETURN-CODE.
+    PERFORM InicializarConfiguracion.
+    PERFORM CargarEstudiantes.
+    PERFORM AbrirContactos.
+    OPEN OUTPUT REPORTE-FILE.
+    PERFORM LeerSiguienteContacto.
+    PERFORM UNTIL WS-EOF-CONTACTO = 'Y'
+       PERFORM BuscarCoincidenciaEstudiante
+       PERFORM LeerSiguienteContacto
+    END-PERFORM.
+    CLOSE REPORTE-FILE.
+    CLOSE CONTACTO.
+    DISPLAY "COINCIDENCIAS CONTACTO/ESTUDIANTE: " WS-TOTAL-COINCIDENCIAS.
+DISPLAY "JOB REPORTEDIRECTORIO COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Carga ESTUDIANTES.DAT entero a WS-TABLA-ESTUDIANTES para poder
+*> buscarlo repetidamente sin reabrir el archivo por cada contacto.
+CargarEstudiantes.
+    OPEN INPUT ESTUDIANTES-FILE
+    IF WS-ESTADO-ESTUDIANTES NOT = "00"
+       DISPLAY "NO HAY ESTUDIANTES.DAT PARA PROCESAR"
+    ELSE
+       PERFORM UNTIL WS-ESTADO-ESTUDIANTES NOT = "00"
+          READ ESTUDIANTES-FILE
+             AT END CONTINUE
+             NOT AT END
+                IF WS-EST-TOTAL < 500
+                   ADD 1 TO WS-EST-TOTAL
+                   MOVE FD-EstudianteId TO WS-EST-ID(WS-EST-TOTAL)
+                   MOVE FD-Nombre TO WS-EST-NOMBRE(WS-EST-TOTAL)
+                END-IF
+          END-READ
+       END-PERFORM
+       CLOSE ESTUDIANTES-FILE
+    END-IF.
+
+*> Toma la ruta de datos.dat de la variable de entorno DATOS_DAT_PATH,
+*> mismo mecanismo de InicializarConfiguracion que ARCHIVOS y ARCHIVO1,
+*> para que un ambiente de prueba pueda apuntar a otra copia sin
+*> recompilar el SELECT.
+InicializarConfiguracion.
+    ACCEPT WS-DATOS-PATH FROM ENVIRONMENT "DATOS_DAT_PATH"
+    IF WS-DATOS-PATH = SPACES
+       MOVE "datos.dat" TO WS-DATOS-PATH
+    END-IF.
+
+*> Abre datos.dat en orden de clave, igual que MERGECONTACTOS.
+AbrirContactos.
+    OPEN INPUT CONTACTO
+    IF WS-ESTADO-CONTACTO NOT = "00"
+       DISPLAY "NO SE PUDO ABRIR " WS-DATOS-PATH ", ESTADO="
+          WS-ESTADO-CONTACTO
+       MOVE 'Y' TO WS-EOF-CONTACTO
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE LOW-VALUES TO CONTACTO-ID
+       START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+          INVALID KEY MOVE 'Y' TO WS-EOF-CONTACTO
+       END-START
+    END-IF.
+
+LeerSiguienteContacto.
+    IF WS-EOF-CONTACTO NOT = 'Y'
+       READ CONTACTO NEXT
+          AT END MOVE 'Y' TO WS-EOF-CONTACTO
+       END-READ
+    END-IF.
+
+*> Recorre la tabla de estudiantes buscando uno cuyo Nombre completo
+*> contenga el APELLIDO o el NOMBRE del contacto actual; el primero
+*> que coincide se imprime en la vista combinada.
+BuscarCoincidenciaEstudiante.
+    MOVE 'N' TO WS-EST-HALLADO
+    PERFORM VARYING WS-EST-SUB FROM 1 BY 1
+       UNTIL WS-EST-SUB > WS-EST-TOTAL OR WS-EST-HALLADO = 'S'
+       MOVE 0 TO WS-TALLY-APELLIDO
+       MOVE 0 TO WS-TALLY-NOMBRE
+       INSPECT WS-EST-NOMBRE(WS-EST-SUB) TALLYING WS-TALLY-APELLIDO
+          FOR ALL FUNCTION TRIM(APELLIDO)
+       INSPECT WS-EST-NOMBRE(WS-EST-SUB) TALLYING WS-TALLY-NOMBRE
+          FOR ALL FUNCTION TRIM(NOMBRE)
+       IF WS-TALLY-APELLIDO > 0 OR WS-TALLY-NOMBRE > 0
+          MOVE 'S' TO WS-EST-HALLADO
+          PERFORM EscribirCoincidencia
+       END-IF
+    END-PERFORM.
+
+EscribirCoincidencia.
+    ADD 1 TO WS-TOTAL-COINCIDENCIAS
+    MOVE SPACES TO REPORTE-LINEA
+    STRING "CONTACTO-ID=" CONTACTO-ID
+       " " APELLIDO " " NOMBRE
+       " <-> ESTUDIANTE-ID=" WS-EST-ID(WS-EST-SUB)
+       " " WS-EST-NOMBRE(WS-EST-SUB)
+       DELIMITED BY SIZE INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA.

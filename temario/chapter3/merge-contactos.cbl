@@ -0,0 +1,191 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MERGECONTACTOS.
+AUTHOR. HIRONAKAMURA.
+INSTALLATION. GITHUB.
+
+*> Combina datos.dat con el extracto de contactos de otra sucursal
+*> (mismo layout de CONTACTO-FILE), recorriendo ambos en orden
+*> ascendente de CONTACTO-ID e intercalando los registros en
+*> DATOS-COMBINADO.DAT. Cuando el mismo CONTACTO-ID aparece en los
+*> dos lados se reporta la colision en vez de pisar en silencio: se
+*> conserva la version propia y se deja constancia de la de la
+*> sucursal en COLISIONES-CONTACTO.LOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT CONTACTO ASSIGN DYNAMIC WS-DATOS-PATH
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS CONTACTO-ID
+   FILE STATUS IS WS-ESTADO-CONTACTO.
+SELECT SUCURSAL ASSIGN TO 'SUCURSAL.DAT'
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-SUCURSAL.
+SELECT SALIDA ASSIGN TO 'DATOS-COMBINADO.DAT'
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-SALIDA.
+SELECT COLISIONES ASSIGN TO 'COLISIONES-CONTACTO.LOG'
+   ORGANIZATION IS LINE SEQUENTIAL
+   FILE STATUS IS WS-ESTADO-COLISIONES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTACTO.
+COPY CONTACTO REPLACING GRUPO BY CONTACTO-FILE
+                        CAMPO-ID BY CONTACTO-ID
+                        CAMPO-EMAIL BY EMAIL
+                        CAMPO-TEL BY TELEFONO
+                        CAMPO-APE BY APELLIDO
+                        CAMPO-NOM BY NOMBRE
+                        CAMPO-ALTA BY FECHA-ALTA
+                        CAMPO-MOD BY FECHA-MODIFICACION.
+
+FD SUCURSAL.
+COPY CONTACTO REPLACING GRUPO BY SUCURSAL-FILE
+                        CAMPO-ID BY SUC-CONTACTO-ID
+                        CAMPO-EMAIL BY SUC-EMAIL
+                        CAMPO-TEL BY SUC-TELEFONO
+                        CAMPO-APE BY SUC-APELLIDO
+                        CAMPO-NOM BY SUC-NOMBRE
+                        CAMPO-ALTA BY SUC-FECHA-ALTA
+                        CAMPO-MOD BY SUC-FECHA-MODIFICACION.
+
+FD SALIDA.
+01 SALIDA-LINEA PIC X(120).
+
+FD COLISIONES.
+01 COLISION-LINEA PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-ESTADO-CONTACTO PIC X(2).
+01 WS-ESTADO-SUCURSAL PIC X(2).
+01 WS-ESTADO-SALIDA PIC X(2).
+01 WS-ESTADO-COLISIONES PIC X(2).
+01 WS-EOF-CONTACTO PIC A(1) VALUE 'N'.
+01 WS-EOF-SUCURSAL PIC A(1) VALUE 'N'.
+01 WS-TOTAL-PROPIOS PIC 9(5) VALUE 0.
+01 WS-TOTAL-SUCURSAL PIC 9(5) VALUE 0.
+01 WS-TOTAL-COLISIONES PIC 9(5) VALUE 0.
+01 WS-DATOS-PATH PIC X(50) VALUE "datos.dat".
+
+PROCEDURE DIVISION.
+Inicio.
+    MOVE 0 TO RETURN-CODE.
+    PERFORM InicializarConfiguracion.
+    PERFORM AbrirArchivos.
+    PERFORM LeerSiguienteContacto.
+    PERFORM LeerSiguienteSucursal.
+    PERFORM UNTIL WS-EOF-CONTACTO = 'Y' AND WS-EOF-SUCURSAL = 'Y'
+       EVALUATE TRUE
+          WHEN WS-EOF-CONTACTO = 'Y'
+             PERFORM EscribirSucursal
+             PERFORM LeerSiguienteSucursal
+          WHEN WS-EOF-SUCURSAL = 'Y'
+             PERFORM EscribirPropio
+             PERFORM LeerSiguienteContacto
+          WHEN CONTACTO-ID = SUC-CONTACTO-ID
+             PERFORM RegistrarColision
+             PERFORM EscribirPropio
+             PERFORM LeerSiguienteContacto
+             PERFORM LeerSiguienteSucursal
+          WHEN CONTACTO-ID < SUC-CONTACTO-ID
+             PERFORM EscribirPropio
+             PERFORM LeerSiguienteContacto
+          WHEN OTHER
+             PERFORM EscribirSucursal
+             PERFORM LeerSiguienteSucursal
+       END-EVALUATE
+    END-PERFORM.
+    PERFORM CerrarArchivos.
+    IF WS-TOTAL-COLISIONES > 0
+       MOVE 4 TO RETURN-CODE
+    END-IF.
+    DISPLAY "PROPIOS: " WS-TOTAL-PROPIOS
+       " SUCURSAL: " WS-TOTAL-SUCURSAL
+       " COLISIONES: " WS-TOTAL-COLISIONES.
+DISPLAY "JOB MERGECONTACTOS COMPLETE, RC=" RETURN-CODE.
+STOP RUN.
+
+*> Toma la ruta de datos.dat de la variable de entorno DATOS_DAT_PATH,
+*> mismo mecanismo de InicializarConfiguracion que ARCHIVOS y ARCHIVO1,
+*> para que un ambiente de prueba pueda apuntar a otra copia sin
+*> recompilar el SELECT.
+InicializarConfiguracion.
+    ACCEPT WS-DATOS-PATH FROM ENVIRONMENT "DATOS_DAT_PATH"
+    IF WS-DATOS-PATH = SPACES
+       MOVE "datos.dat" TO WS-DATOS-PATH
+    END-IF.
+
+*> Abre datos.dat en orden de clave, el extracto de la sucursal y
+*> los archivos de salida.
+AbrirArchivos.
+    OPEN INPUT CONTACTO
+    IF WS-ESTADO-CONTACTO NOT = "00"
+       DISPLAY "NO SE PUDO ABRIR " WS-DATOS-PATH ", ESTADO="
+          WS-ESTADO-CONTACTO
+       MOVE 'Y' TO WS-EOF-CONTACTO
+       MOVE 8 TO RETURN-CODE
+    ELSE
+       MOVE LOW-VALUES TO CONTACTO-ID
+       START CONTACTO KEY IS NOT LESS THAN CONTACTO-ID
+          INVALID KEY MOVE 'Y' TO WS-EOF-CONTACTO
+       END-START
+    END-IF
+    OPEN INPUT SUCURSAL
+    IF WS-ESTADO-SUCURSAL NOT = "00"
+       DISPLAY "NO HAY SUCURSAL.DAT PARA PROCESAR"
+       MOVE 'Y' TO WS-EOF-SUCURSAL
+    END-IF
+    OPEN OUTPUT SALIDA
+    OPEN OUTPUT COLISIONES.
+
+*> Trae el siguiente registro propio en orden de CONTACTO-ID.
+LeerSiguienteContacto.
+    IF WS-EOF-CONTACTO NOT = 'Y'
+       READ CONTACTO NEXT
+          AT END MOVE 'Y' TO WS-EOF-CONTACTO
+       END-READ
+    END-IF.
+
+*> Trae la siguiente linea del extracto de la sucursal.
+LeerSiguienteSucursal.
+    IF WS-EOF-SUCURSAL NOT = 'Y'
+       READ SUCURSAL
+          AT END MOVE 'Y' TO WS-EOF-SUCURSAL
+       END-READ
+    END-IF.
+
+*> Escribe el registro propio actual a la salida combinada.
+EscribirPropio.
+    MOVE SPACES TO SALIDA-LINEA
+    STRING CONTACTO-ID DELIMITED BY SIZE
+       " " EMAIL " " TELEFONO " " APELLIDO " " NOMBRE
+       DELIMITED BY SIZE INTO SALIDA-LINEA
+    WRITE SALIDA-LINEA
+    ADD 1 TO WS-TOTAL-PROPIOS.
+
+*> Escribe el registro de la sucursal actual a la salida combinada.
+EscribirSucursal.
+    MOVE SPACES TO SALIDA-LINEA
+    STRING SUC-CONTACTO-ID DELIMITED BY SIZE
+       " " SUC-EMAIL " " SUC-TELEFONO " " SUC-APELLIDO " " SUC-NOMBRE
+       DELIMITED BY SIZE INTO SALIDA-LINEA
+    WRITE SALIDA-LINEA
+    ADD 1 TO WS-TOTAL-SUCURSAL.
+
+*> Deja constancia de un CONTACTO-ID que existe en ambos archivos.
+*> Se conserva la version propia en la salida combinada.
+RegistrarColision.
+    ADD 1 TO WS-TOTAL-COLISIONES
+    MOVE SPACES TO COLISION-LINEA
+    STRING "COLISION CONTACTO-ID=" CONTACTO-ID
+       " - SE CONSERVA LA VERSION PROPIA" DELIMITED BY SIZE
+       INTO COLISION-LINEA
+    WRITE COLISION-LINEA.
+
+CerrarArchivos.
+    CLOSE CONTACTO
+    CLOSE SUCURSAL
+    CLOSE SALIDA
+    CLOSE COLISIONES.

@@ -0,0 +1,14 @@
+      *> Layout compartido de un contacto: identificador, email,
+      *> telefono, apellido y nombre. Se incluye por COPY ...
+      *> REPLACING tanto para el registro de datos.dat (CONTACTO-FILE
+      *> en archivo1.cbl) como para el grupo de trabajo que lo recibe
+      *> (WS-CONTACTO), para no mantener la misma forma de registro
+      *> escrita dos veces.
+       01 GRUPO.
+           05 CAMPO-ID     PIC 9(5).
+           05 CAMPO-EMAIL  PIC X(25).
+           05 CAMPO-TEL    PIC X(12).
+           05 CAMPO-APE    PIC A(25).
+           05 CAMPO-NOM    PIC A(25).
+           05 CAMPO-ALTA   PIC 9(8).
+           05 CAMPO-MOD    PIC 9(8).
